@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             VALCPF.
+       AUTHOR.                 LUIZ HENRIQUE DE SANTANA.
+       INSTALLATION.           FATEC-SP.
+       DATE-WRITTEN.           04/11/2023.
+       DATE-COMPILED.
+       SECURITY.               APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.  SUBROTINA DE VALIDACAO DE CPF (MODULO 11), CHAMADA
+      *          POR FXC, EX02 (EM02) E EX04 (EM03) NO LUGAR DE CADA
+      *          PROGRAMA MANTER O PROPRIO CALCULO DOS DIGITOS
+      *          VERIFICADORES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           OBJECT-COMPUTER.    LG-PC.
+           SOURCE-COMPUTER.    LG-PC.
+           SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 WS-CPF-I             PIC 99 VALUE ZEROS.
+           77 WS-CPF-SOMA          PIC 9(04) VALUE ZEROS.
+           77 WS-CPF-QUOC          PIC 9(03) VALUE ZEROS.
+           77 WS-CPF-RESTO         PIC 99 VALUE ZEROS.
+           77 WS-CPF-DV1           PIC 9 VALUE ZEROS.
+           77 WS-CPF-DV2           PIC 9 VALUE ZEROS.
+           77 WS-CPF-DIGITOS-CALC  PIC 99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+           01 LK-NUM-CPF           PIC 9(09).
+           01 LK-RED-NUM-CPF REDEFINES LK-NUM-CPF.
+             02 LK-CPF-DIG         PIC 9 OCCURS 9 TIMES.
+           01 LK-DIGITOS-CPF       PIC 9(02).
+           01 LK-CPF-VALIDO        PIC X(03).
+
+       PROCEDURE DIVISION USING LK-NUM-CPF LK-DIGITOS-CPF
+               LK-CPF-VALIDO.
+       VALIDA-CPF.
+           MOVE "SIM" TO LK-CPF-VALIDO.
+
+           MOVE ZEROS TO WS-CPF-SOMA.
+           PERFORM SOMA-PESO-DV1 VARYING WS-CPF-I FROM 1 BY 1
+               UNTIL WS-CPF-I GREATER THAN 9.
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+               REMAINDER WS-CPF-RESTO.
+           IF WS-CPF-RESTO LESS THAN 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               SUBTRACT WS-CPF-RESTO FROM 11 GIVING WS-CPF-DV1.
+
+           MOVE ZEROS TO WS-CPF-SOMA.
+           PERFORM SOMA-PESO-DV2 VARYING WS-CPF-I FROM 1 BY 1
+               UNTIL WS-CPF-I GREATER THAN 9.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA + (WS-CPF-DV1 * 2).
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOC
+               REMAINDER WS-CPF-RESTO.
+           IF WS-CPF-RESTO LESS THAN 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               SUBTRACT WS-CPF-RESTO FROM 11 GIVING WS-CPF-DV2.
+
+           COMPUTE WS-CPF-DIGITOS-CALC = (WS-CPF-DV1 * 10) + WS-CPF-DV2.
+           IF WS-CPF-DIGITOS-CALC NOT EQUAL LK-DIGITOS-CPF
+               MOVE "NAO" TO LK-CPF-VALIDO.
+
+           GOBACK.
+
+       SOMA-PESO-DV1.
+           COMPUTE WS-CPF-SOMA =
+               WS-CPF-SOMA + (LK-CPF-DIG(WS-CPF-I) * (11 - WS-CPF-I)).
+
+       SOMA-PESO-DV2.
+           COMPUTE WS-CPF-SOMA =
+               WS-CPF-SOMA + (LK-CPF-DIG(WS-CPF-I) * (12 - WS-CPF-I)).
