@@ -0,0 +1,38 @@
+      *================================================================
+      * ESTADOS.CPY
+      *
+      * TABELA DE SIGLAS E NOMES DOS 27 ESTADOS BRASILEIROS, USADA POR
+      * EX04 E EX05 (EM03) NO LUGAR DE CADA PROGRAMA MANTER A PROPRIA
+      * COPIA DA TABELA. CADA PROGRAMA DECLARA SEU PROPRIO NIVEL 01
+      * TABELA, EMBUTE ESTE CAMPO VIA COPY E REDEFINE A TABELA DA
+      * FORMA QUE PRECISAR (COM OU SEM ASCENDING KEY / INDEXED BY,
+      * CONFORME O TIPO DE BUSCA QUE O PROGRAMA FAZ).
+      *================================================================
+           02 TAB-SIGLAS-ESTADOS.
+             03 FILLER PIC X(21) VALUE "ACACRE               ".
+             03 FILLER PIC X(21) VALUE "ALALAGOAS            ".
+             03 FILLER PIC X(21) VALUE "AMAMAZONAS           ".
+             03 FILLER PIC X(21) VALUE "APAMAPA              ".
+             03 FILLER PIC X(21) VALUE "BABAHIA              ".
+             03 FILLER PIC X(21) VALUE "CECEARA              ".
+             03 FILLER PIC X(21) VALUE "DFDISTRITO FEDERAL   ".
+             03 FILLER PIC X(21) VALUE "ESESPIRITO SANTO     ".
+             03 FILLER PIC X(21) VALUE "GOGOIAS              ".
+             03 FILLER PIC X(21) VALUE "MAMARANHAO           ".
+             03 FILLER PIC X(21) VALUE "MGMINAS GERAIS       ".
+             03 FILLER PIC X(21) VALUE "MSMATO GROSSO DO SUL ".
+             03 FILLER PIC X(21) VALUE "MTMATO GROSSO        ".
+             03 FILLER PIC X(21) VALUE "PAPARA               ".
+             03 FILLER PIC X(21) VALUE "PBPARAIBA            ".
+             03 FILLER PIC X(21) VALUE "PEPERNAMBUCO         ".
+             03 FILLER PIC X(21) VALUE "PIPIAUI              ".
+             03 FILLER PIC X(21) VALUE "PRPARANA             ".
+             03 FILLER PIC X(21) VALUE "RJRIO DE JANEIRO     ".
+             03 FILLER PIC X(21) VALUE "RNRIO GRANDE DO NORTE".
+             03 FILLER PIC X(21) VALUE "RORONDONIA           ".
+             03 FILLER PIC X(21) VALUE "RRRORAIMA            ".
+             03 FILLER PIC X(21) VALUE "RSRIO GRANDE DO SUL  ".
+             03 FILLER PIC X(21) VALUE "SCSANTA CATARINA     ".
+             03 FILLER PIC X(21) VALUE "SESERGIPE            ".
+             03 FILLER PIC X(21) VALUE "SPSAO PAULO          ".
+             03 FILLER PIC X(21) VALUE "TOTOCANTINS          ".
