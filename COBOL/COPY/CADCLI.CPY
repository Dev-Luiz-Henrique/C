@@ -0,0 +1,27 @@
+      *================================================================
+      * CADCLI.CPY
+      *
+      * LAYOUT DO CADASTRO UNIFICADO DE CLIENTES (CADCLI.DAT), USADO
+      * POR FXC, EX02 (EM02) E EX04 (EM03) NO LUGAR DOS ANTIGOS
+      * CADENT.DAT / CADCLI1.DAT / CADCLIE.DAT. CADA PROGRAMA DECLARA
+      * SEU PROPRIO NIVEL 01 E EMBUTE ESTES CAMPOS VIA COPY, USANDO
+      * SOMENTE OS CAMPOS DE QUE PRECISA.
+      *================================================================
+           02 COD-ENT            PIC 9(03).
+           02 CPF-ENT            PIC 9(11).
+           02 RED-CPF-ENT REDEFINES CPF-ENT.
+             03 NUM-CPF          PIC 9(09).
+             03 DIGITOS-CPF      PIC 9(02).
+           02 NOME-CLIE-ENT      PIC X(30).
+           02 ESTADO-ENT         PIC X(02).
+           02 CIDADE-ENT         PIC X(30).
+           02 EMAIL-ENT          PIC X(30).
+           02 TELL-ENT           PIC 9(08).
+           02 TELL-FORMATADO REDEFINES TELL-ENT.
+             03 TELL-PREFIXO     PIC 9999.
+             03 TELL-SUFIXO      PIC 9999.
+           02 DT-VISIT-ENT       PIC 9(08).
+           02 RED-DT-VISIT-ENT REDEFINES DT-VISIT-ENT.
+             03 DD-ENT           PIC 9(02).
+             03 MM-ENT           PIC 9(02).
+             03 AAAA-ENT         PIC 9(04).
