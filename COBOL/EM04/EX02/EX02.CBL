@@ -17,13 +17,23 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADANT ASSIGN TO DISK ORGANIZATION 
-               IS LINE SEQUENTIAL.
-           SELECT ARQMOV ASSIGN TO DISK ORGANIZATION 
-               IS LINE SEQUENTIAL.
-           SELECT CADATU ASSIGN TO DISK ORGANIZATION 
-               IS LINE SEQUENTIAL.
-           SELECT RELOCORR ASSIGN TO DISK.
+           SELECT CADANT ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-CADANT-STATUS.
+           SELECT ARQMOV ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-ARQMOV-STATUS.
+           SELECT CADATU ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-CADATU-STATUS.
+           SELECT RELOCORR ASSIGN TO DISK
+               FILE STATUS IS W-RELOCORR-STATUS.
+           SELECT CHECKPT ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-CKPT-STATUS.
+           SELECT AUDEND ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-AUDEND-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,30 +44,100 @@
           02 CC-ANT        PIC 9(03).
           02 TIPO-ANT      PIC X(01).
           02 ENDER-ANT     PIC X(50).
-       
+          02 STATUS-ANT    PIC X(01).
+
        FD ARQMOV LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "ARQMOV.DAT".
        01 REG-MOV.
            02 CC-MOV       PIC 9(03).
            02 TIPO-MOV     PIC X(01).
            02 ENDER-MOV    PIC X(50).
-             
+           02 STATUS-MOV   PIC X(01).
+
        FD CADATU LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADATU.DAT".
        01 REG-ATU.
            02 CC-ATU       PIC 9(03).
            02 TIPO-ATU     PIC X(01).
            02 ENDER-ATU    PIC X(50).
+           02 STATUS-ATU   PIC X(01).
 
        FD RELOCORR LABEL RECORD IS OMITTED.
        01 DET-OCCOR        PIC X(80).
-       
+
+      *================================================================*
+      * PONTO DE CONTROLE P/ REINICIO
+
+       FD CHECKPT LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CHECKPT.DAT".
+       01 REG-CKPT.
+           02 CKPT-QTD-CADANT  PIC 9(05).
+           02 CKPT-QTD-ARQMOV  PIC 9(05).
+           02 CKPT-ARQMOV-A    PIC 9(05).
+           02 CKPT-ARQMOV-E    PIC 9(05).
+           02 CKPT-ARQMOV-I    PIC 9(05).
+           02 CKPT-ARQMOV-S    PIC 9(05).
+           02 CKPT-CADATU-GRAV PIC 9(05).
+           02 CKPT-PAG         PIC 9(03).
+           02 CKPT-COMPLETO    PIC X(03).
+
+      *================================================================*
+      * TRILHA DE AUDITORIA DE ENDERECO
+
+       FD AUDEND LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "AUDEND.DAT".
+       01 REG-AUD.
+           02 AUD-CC          PIC 9(03).
+           02 AUD-DATA        PIC 9(06).
+           02 AUD-END-ANTIGO  PIC X(50).
+           02 AUD-END-NOVO    PIC X(50).
+
        WORKING-STORAGE SECTION.
        77 CH-CADANT        PIC X(04) VALUE SPACES.
        77 CH-ARQMOV        PIC X(04) VALUE SPACES.
        77 CT-PAG           PIC 9(03) VALUE ZEROS.
        77 CT-LIN           PIC 9(02) VALUE 41.
-       
+
+      *================================================================*
+      * TOTAIS DE CONTROLE DO BALANCE-LINE
+
+       77 CT-CADANT-LIDOS  PIC 9(05) VALUE ZEROS.
+       77 CT-ARQMOV-A      PIC 9(05) VALUE ZEROS.
+       77 CT-ARQMOV-E      PIC 9(05) VALUE ZEROS.
+       77 CT-ARQMOV-I      PIC 9(05) VALUE ZEROS.
+       77 CT-ARQMOV-S      PIC 9(05) VALUE ZEROS.
+       77 CT-CADATU-GRAV   PIC 9(05) VALUE ZEROS.
+
+      *================================================================*
+      * PONTO DE CONTROLE P/ REINICIO
+
+       77 W-PARM-RESTART    PIC X(01) VALUE "N".
+       77 W-CKPT-STATUS     PIC X(02) VALUE "00".
+       77 W-CKPT-EXISTE     PIC X(03) VALUE "NAO".
+       77 W-CKPT-COMPLETO   PIC X(03) VALUE "NAO".
+       77 W-CKPT-INTERVALO  PIC 9(03) VALUE 50.
+       77 W-CKPT-TOTAL      PIC 9(05) VALUE ZEROS.
+       77 W-CKPT-QUOC       PIC 9(05) VALUE ZEROS.
+       77 W-CKPT-RESTO      PIC 9(05) VALUE ZEROS.
+
+      *================================================================*
+      * TRILHA DE AUDITORIA DE ENDERECO
+
+       77 W-DATA-SISTEMA    PIC 9(06) VALUE ZEROS.
+
+      *================================================================*
+      * ESTATISTICAS DE EXECUCAO
+
+       77 W-DATA-ESTAT     PIC 9(08) VALUE ZEROS.
+       77 W-HORA-ESTAT     PIC 9(06) VALUE ZEROS.
+
+      *    FILE STATUS DOS ARQUIVOS
+       77 W-CADANT-STATUS    PIC X(02) VALUE "00".
+       77 W-ARQMOV-STATUS    PIC X(02) VALUE "00".
+       77 W-CADATU-STATUS    PIC X(02) VALUE "00".
+       77 W-RELOCORR-STATUS  PIC X(02) VALUE "00".
+       77 W-AUDEND-STATUS    PIC X(02) VALUE "00".
+
        01 CAB-01.
            02 FILLER PIC X(26) VALUE SPACES.
            02 FILLER PIC X(26) VALUE "Relação de atualização".
@@ -84,6 +164,33 @@
            02 MENSAGEM-DET PIC X(40).
            02 FILLER PIC X(12) VALUE SPACES.
 
+      *================================================================*
+      * TOTAIS DE CONTROLE DO BALANCE-LINE
+
+       01 CAB-CTRL-TIT.
+           02 FILLER PIC X(21) VALUE SPACES.
+           02 FILLER PIC X(37)
+              VALUE "RELATORIO DE CONTROLE DO BALANCE-LINE".
+           02 FILLER PIC X(22) VALUE SPACES.
+
+       01 DET-CTRL.
+           02 FILLER   PIC X(10) VALUE SPACES.
+           02 ROT-CTRL PIC X(30).
+           02 VAL-CTRL PIC ZZZZ9.
+           02 FILLER   PIC X(35) VALUE SPACES.
+
+      *================================================================*
+      * ESTATISTICAS DE EXECUCAO
+
+       01 DET-CTRL-DATAHORA.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 VAR-ESTAT-DATA PIC 9(08).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "HORA: ".
+           02 VAR-ESTAT-HORA PIC 9(06).
+           02 FILLER PIC X(41) VALUE SPACES.
+
        PROCEDURE DIVISION.
        PGM-EX02.
            PERFORM INICIO.
@@ -95,25 +202,161 @@
       *================================================================*
 
        INICIO.
-              OPEN INPUT CADANT ARQMOV OUTPUT CADATU RELOCORR.
-              PERFORM LER-CADANT.
-              PERFORM LER-ARQMOV.
+           ACCEPT W-PARM-RESTART FROM COMMAND-LINE.
+           IF W-PARM-RESTART NOT EQUAL "S"
+               MOVE "N" TO W-PARM-RESTART
+           END-IF.
+
+           MOVE "NAO" TO W-CKPT-EXISTE.
+           IF W-PARM-RESTART EQUAL "S"
+               PERFORM LER-CHECKPOINT
+           END-IF.
+
+           ACCEPT W-DATA-SISTEMA FROM DATE.
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-ESTAT FROM TIME.
+
+           OPEN INPUT CADANT ARQMOV.
+
+           IF W-CKPT-EXISTE EQUAL "SIM"
+               OPEN EXTEND CADATU RELOCORR AUDEND
+               MOVE CKPT-QTD-CADANT  TO CT-CADANT-LIDOS
+               MOVE CKPT-ARQMOV-A    TO CT-ARQMOV-A
+               MOVE CKPT-ARQMOV-E    TO CT-ARQMOV-E
+               MOVE CKPT-ARQMOV-I    TO CT-ARQMOV-I
+               MOVE CKPT-ARQMOV-S    TO CT-ARQMOV-S
+               MOVE CKPT-CADATU-GRAV TO CT-CADATU-GRAV
+               MOVE CKPT-PAG         TO CT-PAG
+               PERFORM SKIP-CADANT CKPT-QTD-CADANT TIMES
+               PERFORM SKIP-ARQMOV CKPT-QTD-ARQMOV TIMES
+           ELSE
+               OPEN OUTPUT CADATU RELOCORR AUDEND
+           END-IF.
+           PERFORM VERIFICA-ABERTURA.
+
+           PERFORM LER-CADANT.
+           PERFORM LER-ARQMOV.
+      *================================================================*
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA.
+           IF W-CADANT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CADANT - STATUS: "
+                   W-CADANT-STATUS
+               STOP RUN.
+           IF W-ARQMOV-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR ARQMOV - STATUS: "
+                   W-ARQMOV-STATUS
+               STOP RUN.
+           IF W-CADATU-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CADATU - STATUS: "
+                   W-CADATU-STATUS
+               STOP RUN.
+           IF W-RELOCORR-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELOCORR - STATUS: "
+                   W-RELOCORR-STATUS
+               STOP RUN.
+           IF W-AUDEND-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR AUDEND - STATUS: "
+                   W-AUDEND-STATUS
+               STOP RUN.
+      *================================================================*
+
+       LER-CHECKPOINT.
+           MOVE "SIM" TO W-CKPT-EXISTE.
+           OPEN INPUT CHECKPT.
+           IF W-CKPT-STATUS NOT EQUAL "00"
+               MOVE "NAO" TO W-CKPT-EXISTE
+           ELSE
+               READ CHECKPT AT END MOVE "NAO" TO W-CKPT-EXISTE
+               IF CKPT-COMPLETO EQUAL "SIM"
+                   MOVE "NAO" TO W-CKPT-EXISTE
+               END-IF
+               CLOSE CHECKPT
+           END-IF.
+
+       SKIP-CADANT.
+           READ CADANT AT END NEXT SENTENCE.
+           IF W-CADANT-STATUS NOT EQUAL "00" AND
+              W-CADANT-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE CADANT - STATUS: "
+                   W-CADANT-STATUS
+               STOP RUN.
+
+       SKIP-ARQMOV.
+           READ ARQMOV AT END NEXT SENTENCE.
+           IF W-ARQMOV-STATUS NOT EQUAL "00" AND
+              W-ARQMOV-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE ARQMOV - STATUS: "
+                   W-ARQMOV-STATUS
+               STOP RUN.
+      *================================================================*
+
+       GRAVA-CHECKPOINT.
+           MOVE CT-CADANT-LIDOS  TO CKPT-QTD-CADANT.
+           COMPUTE CKPT-QTD-ARQMOV = CT-ARQMOV-A + CT-ARQMOV-E
+                                    + CT-ARQMOV-I + CT-ARQMOV-S.
+           MOVE CT-ARQMOV-A      TO CKPT-ARQMOV-A.
+           MOVE CT-ARQMOV-E      TO CKPT-ARQMOV-E.
+           MOVE CT-ARQMOV-I      TO CKPT-ARQMOV-I.
+           MOVE CT-ARQMOV-S      TO CKPT-ARQMOV-S.
+           MOVE CT-CADATU-GRAV   TO CKPT-CADATU-GRAV.
+           MOVE CT-PAG           TO CKPT-PAG.
+           MOVE W-CKPT-COMPLETO  TO CKPT-COMPLETO.
+           OPEN OUTPUT CHECKPT.
+           IF W-CKPT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CHECKPT - STATUS: "
+                   W-CKPT-STATUS
+               STOP RUN.
+           WRITE REG-CKPT.
+           IF W-CKPT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE CHECKPT - STATUS: "
+                   W-CKPT-STATUS
+               STOP RUN.
+           CLOSE CHECKPT.
       *================================================================*
 
        LER-CADANT.
            READ CADANT AT END MOVE HIGH-VALUES TO CH-CADANT.
+           IF CH-CADANT NOT EQUAL HIGH-VALUES AND
+              W-CADANT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE CADANT - STATUS: "
+                   W-CADANT-STATUS
+               STOP RUN.
            IF CH-CADANT EQUAL HIGH-VALUES
                NEXT SENTENCE
            ELSE
                MOVE CC-ANT TO CH-CADANT
+               IF STATUS-ANT EQUAL SPACE
+                   MOVE "A" TO STATUS-ANT
+               END-IF
+               ADD 1 TO CT-CADANT-LIDOS
            END-IF.
-      
+
        LER-ARQMOV.
            READ ARQMOV AT END MOVE HIGH-VALUES TO CH-ARQMOV.
+           IF CH-ARQMOV NOT EQUAL HIGH-VALUES AND
+              W-ARQMOV-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE ARQMOV - STATUS: "
+                   W-ARQMOV-STATUS
+               STOP RUN.
            IF CH-ARQMOV EQUAL HIGH-VALUES
                NEXT SENTENCE
            ELSE
                MOVE CC-MOV TO CH-ARQMOV
+               IF STATUS-MOV EQUAL SPACE
+                   MOVE "A" TO STATUS-MOV
+               END-IF
+               EVALUATE TIPO-MOV
+                 WHEN 'A'
+                   ADD 1 TO CT-ARQMOV-A
+                 WHEN 'E'
+                   ADD 1 TO CT-ARQMOV-E
+                 WHEN 'I'
+                   ADD 1 TO CT-ARQMOV-I
+                 WHEN 'S'
+                   ADD 1 TO CT-ARQMOV-S
+               END-EVALUATE
            END-IF.
       *================================================================*
        
@@ -134,6 +377,15 @@
                    PERFORM LER-ARQMOV
                END-IF
            END-IF.
+
+           COMPUTE W-CKPT-TOTAL = CT-CADANT-LIDOS + CT-ARQMOV-A
+                                 + CT-ARQMOV-E + CT-ARQMOV-I
+                                 + CT-ARQMOV-S.
+           DIVIDE W-CKPT-TOTAL BY W-CKPT-INTERVALO
+               GIVING W-CKPT-QUOC REMAINDER W-CKPT-RESTO.
+           IF W-CKPT-RESTO EQUAL ZERO AND W-CKPT-TOTAL GREATER THAN ZERO
+               PERFORM GRAVA-CHECKPOINT
+           END-IF.
       *================================================================*
 
        CADANT-IGUAL-ARQMOV.
@@ -148,6 +400,9 @@
                MOVE "REGISTRO SUBSTITUTO" TO MENSAGEM-DET
                MOVE CC-MOV TO CC-DET
                MOVE TIPO-MOV TO TIPO-DET
+               IF ENDER-ANT NOT EQUAL ENDER-MOV
+                   PERFORM GRAVA-AUDITORIA-ENDERECO
+               END-IF
                PERFORM GRAVAR-ARQMOV-CADATU
 
              WHEN TIPO-MOV EQUAL 'E'
@@ -156,13 +411,28 @@
                MOVE TIPO-ANT TO TIPO-DET
 
              WHEN TIPO-MOV EQUAL 'I'
-               MOVE "INCLUSÃO P/REG. JÁ EXISTENTE" TO MENSAGEM-DET               
+               MOVE "INCLUSÃO P/REG. JÁ EXISTENTE" TO MENSAGEM-DET
                MOVE CC-MOV TO CC-DET
                MOVE TIPO-MOV TO TIPO-DET
                PERFORM GRAVAR-CADANT-CADATU
+
+             WHEN TIPO-MOV EQUAL 'S'
+               EVALUATE STATUS-MOV
+                 WHEN 'S'
+                   MOVE "REGISTRO SUSPENSO" TO MENSAGEM-DET
+                 WHEN OTHER
+                   MOVE "REGISTRO REATIVADO" TO MENSAGEM-DET
+               END-EVALUATE
+               MOVE CC-MOV TO CC-DET
+               MOVE TIPO-MOV TO TIPO-DET
+               PERFORM GRAVAR-SUSPENSAO-CADATU
            END-EVALUATE.
 
            WRITE DET-OCCOR FROM DETALHE AFTER ADVANCING 1 LINE.
+           IF W-RELOCORR-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELOCORR - STATUS: "
+                   W-RELOCORR-STATUS
+               STOP RUN.
            ADD 1 TO CT-LIN.
 
        CADANT-MENOR.
@@ -188,7 +458,17 @@
                WRITE DET-OCCOR FROM DETALHE AFTER ADVANCING 1 LINE
                ADD 1 TO CT-LIN
                PERFORM GRAVAR-ARQMOV-CADATU
+
+             WHEN TIPO-MOV EQUAL 'S'
+               MOVE "SUSPENSAO/REATIV. P/REG. INEXISTENTE"
+                   TO MENSAGEM-DET
+               WRITE DET-OCCOR FROM DETALHE AFTER ADVANCING 1 LINE
+               ADD 1 TO CT-LIN
            END-EVALUATE.
+           IF W-RELOCORR-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELOCORR - STATUS: "
+                   W-RELOCORR-STATUS
+               STOP RUN.
 
       *================================================================*
 
@@ -196,13 +476,83 @@
            MOVE CC-ANT     TO CC-ATU.
            MOVE TIPO-ANT   TO TIPO-ATU.
            MOVE ENDER-ANT  TO ENDER-ATU.
+           MOVE STATUS-ANT TO STATUS-ATU.
            WRITE REG-ATU.
+           IF W-CADATU-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE CADATU - STATUS: "
+                   W-CADATU-STATUS
+               STOP RUN.
+           ADD 1 TO CT-CADATU-GRAV.
 
        GRAVAR-ARQMOV-CADATU.
            MOVE CC-MOV     TO CC-ATU.
            MOVE TIPO-MOV   TO TIPO-ATU.
            MOVE ENDER-MOV  TO ENDER-ATU.
+           MOVE STATUS-MOV TO STATUS-ATU.
+           WRITE REG-ATU.
+           IF W-CADATU-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE CADATU - STATUS: "
+                   W-CADATU-STATUS
+               STOP RUN.
+           ADD 1 TO CT-CADATU-GRAV.
+
+       GRAVAR-SUSPENSAO-CADATU.
+           MOVE CC-ANT     TO CC-ATU.
+           MOVE TIPO-MOV   TO TIPO-ATU.
+           MOVE ENDER-ANT  TO ENDER-ATU.
+           MOVE STATUS-MOV TO STATUS-ATU.
            WRITE REG-ATU.
+           IF W-CADATU-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE CADATU - STATUS: "
+                   W-CADATU-STATUS
+               STOP RUN.
+           ADD 1 TO CT-CADATU-GRAV.
+
+       GRAVA-AUDITORIA-ENDERECO.
+           MOVE CC-ANT     TO AUD-CC.
+           MOVE W-DATA-SISTEMA TO AUD-DATA.
+           MOVE ENDER-ANT  TO AUD-END-ANTIGO.
+           MOVE ENDER-MOV  TO AUD-END-NOVO.
+           WRITE REG-AUD.
+           IF W-AUDEND-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE AUDEND - STATUS: "
+                   W-AUDEND-STATUS
+               STOP RUN.
+      *================================================================*
+
+       IMP-CONTROLE.
+           MOVE SPACES TO DET-OCCOR.
+           WRITE DET-OCCOR AFTER ADVANCING PAGE.
+           WRITE DET-OCCOR FROM CAB-CTRL-TIT AFTER ADVANCING 1 LINE.
+
+           MOVE "CADANT REGISTROS LIDOS" TO ROT-CTRL.
+           MOVE CT-CADANT-LIDOS TO VAL-CTRL.
+           WRITE DET-OCCOR FROM DET-CTRL AFTER ADVANCING 2 LINES.
+
+           MOVE "ARQMOV ALTERACOES (TIPO A)" TO ROT-CTRL.
+           MOVE CT-ARQMOV-A TO VAL-CTRL.
+           WRITE DET-OCCOR FROM DET-CTRL AFTER ADVANCING 1 LINE.
+
+           MOVE "ARQMOV EXCLUSOES (TIPO E)" TO ROT-CTRL.
+           MOVE CT-ARQMOV-E TO VAL-CTRL.
+           WRITE DET-OCCOR FROM DET-CTRL AFTER ADVANCING 1 LINE.
+
+           MOVE "ARQMOV INCLUSOES (TIPO I)" TO ROT-CTRL.
+           MOVE CT-ARQMOV-I TO VAL-CTRL.
+           WRITE DET-OCCOR FROM DET-CTRL AFTER ADVANCING 1 LINE.
+
+           MOVE "ARQMOV SUSPENSAO/REATIV. (S)" TO ROT-CTRL.
+           MOVE CT-ARQMOV-S TO VAL-CTRL.
+           WRITE DET-OCCOR FROM DET-CTRL AFTER ADVANCING 1 LINE.
+
+           MOVE "CADATU REGISTROS GRAVADOS" TO ROT-CTRL.
+           MOVE CT-CADATU-GRAV TO VAL-CTRL.
+           WRITE DET-OCCOR FROM DET-CTRL AFTER ADVANCING 1 LINE.
+
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE DET-OCCOR FROM DET-CTRL-DATAHORA AFTER ADVANCING 2
+               LINES.
       *================================================================*
 
        CABECALHO.
@@ -216,4 +566,7 @@
       *================================================================*
 
        TERMINO.
-           CLOSE CADANT ARQMOV CADATU RELOCORR.
\ No newline at end of file
+           MOVE "SIM" TO W-CKPT-COMPLETO.
+           PERFORM GRAVA-CHECKPOINT.
+           PERFORM IMP-CONTROLE.
+           CLOSE CADANT ARQMOV CADATU RELOCORR AUDEND.
\ No newline at end of file
