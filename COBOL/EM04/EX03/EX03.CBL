@@ -18,14 +18,23 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADMERC ASSIGN TO DISK ORGANIZATION 
-               IS LINE SEQUENTIAL.
-           SELECT MOVMERC ASSIGN TO DISK ORGANIZATION 
-               IS LINE SEQUENTIAL.
-           SELECT ATUMERC ASSIGN TO DISK ORGANIZATION 
-               IS LINE SEQUENTIAL.
-           SELECT RELERRO ASSIGN TO DISK.
-           SELECT RELMERC ASSIGN TO DISK.
+           SELECT CADMERC ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-CADMERC-STATUS.
+           SELECT MOVMERC ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-MOVMERC-STATUS.
+           SELECT ATUMERC ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-ATUMERC-STATUS.
+           SELECT RELERRO ASSIGN TO DISK
+               FILE STATUS IS W-RELERRO-STATUS.
+           SELECT RELMERC ASSIGN TO DISK
+               FILE STATUS IS W-RELMERC-STATUS.
+           SELECT RELREORD ASSIGN TO DISK
+               FILE STATUS IS W-RELREORD-STATUS.
+           SELECT RELVALOR ASSIGN TO DISK
+               FILE STATUS IS W-RELVALOR-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -48,6 +57,7 @@
            02 QNTD-ESTOQ-MOVMERC       PIC 9(03).
            02 PRECO-UNIT-MOVMERC       PIC 9(04)V9(02).
            02 TP-ATUALIZACAO-MOVMERC   PIC X(01).
+           02 SINAL-MOVMERC            PIC X(01).
       
        FD ATUMERC LABEL RECORD ARE STANDARD 
            VALUE OF FILE-ID IS "ATUMERC.DAT".
@@ -64,6 +74,12 @@
        FD RELMERC LABEL RECORD IS OMITTED.
        01 REL-MERC                     PIC X(80).
 
+       FD RELREORD LABEL RECORD IS OMITTED.
+       01 REL-REORD                    PIC X(80).
+
+       FD RELVALOR LABEL RECORD IS OMITTED.
+       01 REL-VALOR                    PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 CH-CADMERC                   PIC X(04) VALUE SPACES.
        77 CH-MOVMERC                   PIC X(04) VALUE SPACES.
@@ -72,6 +88,38 @@
        77 CT-PAG-RELMERC               PIC 9(03) VALUE ZEROS.
        77 CT-LIN-RELMERC               PIC 9(02) VALUE 41.
 
+      *================================================================*
+      * SUGESTAO DE REPOSICAO DE ESTOQUE
+
+       77 CT-PAG-RELREORD              PIC 9(03) VALUE ZEROS.
+       77 CT-LIN-RELREORD              PIC 9(02) VALUE 41.
+       77 QTD-SUGERIDA-REORD           PIC 9(04).
+
+      *================================================================*
+      * VALORIZACAO TOTAL DO ESTOQUE
+
+       77 CT-ITENS-ATUMERC             PIC 9(05) VALUE ZEROS.
+       77 CT-QTD-TOTAL-ATUMERC         PIC 9(07) VALUE ZEROS.
+       77 W-VALOR-ITEM                 PIC 9(07)V9(02) VALUE ZEROS.
+       77 W-VALOR-TOTAL-ATUMERC        PIC 9(09)V9(02) VALUE ZEROS.
+
+      *================================================================*
+      * ESTATISTICAS DE EXECUCAO
+
+       77 CT-CADMERC-LIDOS              PIC 9(05) VALUE ZEROS.
+       77 CT-MOVMERC-LIDOS              PIC 9(05) VALUE ZEROS.
+       77 W-DATA-ESTAT                 PIC 9(08) VALUE ZEROS.
+       77 W-HORA-ESTAT                 PIC 9(06) VALUE ZEROS.
+
+      *    FILE STATUS DOS ARQUIVOS
+       77 W-CADMERC-STATUS              PIC X(02) VALUE "00".
+       77 W-MOVMERC-STATUS              PIC X(02) VALUE "00".
+       77 W-ATUMERC-STATUS              PIC X(02) VALUE "00".
+       77 W-RELERRO-STATUS              PIC X(02) VALUE "00".
+       77 W-RELMERC-STATUS              PIC X(02) VALUE "00".
+       77 W-RELREORD-STATUS             PIC X(02) VALUE "00".
+       77 W-RELVALOR-STATUS             PIC X(02) VALUE "00".
+
        01 CAB-01-RELERRO.
            02 FILLER PIC X(27) VALUE SPACES.
            02 FILLER PIC X(24) VALUE "RELAÇÃO DE MERCADORIAS".
@@ -151,6 +199,75 @@
            02 PRECO-UNIT-DET-MERC PIC Z.Z99,99.
            02 FILLER PIC X(04) VALUE SPACES.
 
+      *================================================================*
+      * SUGESTAO DE REPOSICAO DE ESTOQUE
+
+       01 CAB-01-RELREORD.
+           02 FILLER PIC X(27) VALUE SPACES.
+           02 FILLER PIC X(24) VALUE "RELAÇÃO DE MERCADORIAS".
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG-RELREORD PIC ZZ9.
+           02 FILLER PIC X(06) VALUE SPACES.
+
+       01 CAB-02-RELREORD.
+           02 FILLER PIC X(25) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "SUGESTÃO DE REPOSIÇÃO".
+           02 FILLER PIC X(25) VALUE SPACES.
+
+       01 CAB-03-RELREORD.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "CODIGO".
+           02 FILLER PIC X(09) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "DESCRIÇÃO".
+           02 FILLER PIC X(13) VALUE SPACES.
+           02 FILLER PIC X(07) VALUE "ESTOQUE".
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(07) VALUE "MÍNIMO".
+           02 FILLER PIC X(04) VALUE SPACES.
+           02 FILLER PIC X(09) VALUE "SUGERIDA".
+           02 FILLER PIC X(07) VALUE SPACES.
+
+       01 DETALHE-RELREORD.
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 COD-DET-REORD PIC 9(03).
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 DESC-DET-REORD PIC X(30).
+           02 FILLER PIC X(06) VALUE SPACES.
+           02 ESTOQ-DET-REORD PIC 999.
+           02 FILLER PIC X(08) VALUE SPACES.
+           02 ESTOQ-MIN-DET-REORD PIC 999.
+           02 FILLER PIC X(07) VALUE SPACES.
+           02 QTD-SUGERIDA-DET-REORD PIC 9(04).
+           02 FILLER PIC X(09) VALUE SPACES.
+
+      *================================================================*
+      * VALORIZACAO TOTAL DO ESTOQUE
+
+       01 CAB-01-RELVALOR.
+           02 FILLER PIC X(22) VALUE SPACES.
+           02 FILLER PIC X(36)
+              VALUE "RELATORIO DE VALORIZACAO DO ESTOQUE".
+           02 FILLER PIC X(22) VALUE SPACES.
+
+       01 DET-RELVALOR.
+           02 FILLER       PIC X(10) VALUE SPACES.
+           02 ROT-RELVALOR PIC X(30).
+           02 VAL-RELVALOR PIC ZZZZZZZ9,99.
+           02 FILLER       PIC X(29) VALUE SPACES.
+
+      *================================================================*
+      * ESTATISTICAS DE EXECUCAO
+
+       01 DET-RELVALOR-DATAHORA.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 VAR-ESTAT-DATA PIC 9(08).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "HORA: ".
+           02 VAR-ESTAT-HORA PIC 9(06).
+           02 FILLER PIC X(41) VALUE SPACES.
+
        PROCEDURE DIVISION.
        PGM-EX03.
            PERFORM INICIO.
@@ -162,26 +279,77 @@
       *================================================================*
 
        INICIO.
-           OPEN INPUT  CADMERC MOVMERC 
-                OUTPUT ATUMERC RELERRO RELMERC.
+           OPEN INPUT  CADMERC MOVMERC
+                OUTPUT ATUMERC RELERRO RELMERC RELREORD RELVALOR.
+           PERFORM VERIFICA-ABERTURA.
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-ESTAT FROM TIME.
            PERFORM LER-CADMERC.
            PERFORM LER-MOVMERC.
 
+      *================================================================*
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA.
+           IF W-CADMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CADMERC - STATUS: "
+                   W-CADMERC-STATUS
+               STOP RUN.
+           IF W-MOVMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR MOVMERC - STATUS: "
+                   W-MOVMERC-STATUS
+               STOP RUN.
+           IF W-ATUMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR ATUMERC - STATUS: "
+                   W-ATUMERC-STATUS
+               STOP RUN.
+           IF W-RELERRO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELERRO - STATUS: "
+                   W-RELERRO-STATUS
+               STOP RUN.
+           IF W-RELMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELMERC - STATUS: "
+                   W-RELMERC-STATUS
+               STOP RUN.
+           IF W-RELREORD-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELREORD - STATUS: "
+                   W-RELREORD-STATUS
+               STOP RUN.
+           IF W-RELVALOR-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELVALOR - STATUS: "
+                   W-RELVALOR-STATUS
+               STOP RUN.
+
       *================================================================*
 
        LER-CADMERC.
            READ CADMERC AT END MOVE HIGH-VALUES TO CH-CADMERC.
+           IF CH-CADMERC NOT EQUAL HIGH-VALUES AND
+              W-CADMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE CADMERC - STATUS: "
+                   W-CADMERC-STATUS
+               STOP RUN.
            IF CH-CADMERC EQUAL HIGH-VALUES
               NEXT SENTENCE
            ELSE
-              MOVE COD-MERC-CADMERC TO CH-CADMERC.
-      
+              MOVE COD-MERC-CADMERC TO CH-CADMERC
+              ADD 1 TO CT-CADMERC-LIDOS.
+
        LER-MOVMERC.
            READ MOVMERC AT END MOVE HIGH-VALUES TO CH-MOVMERC.
+           IF CH-MOVMERC NOT EQUAL HIGH-VALUES AND
+              W-MOVMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE MOVMERC - STATUS: "
+                   W-MOVMERC-STATUS
+               STOP RUN.
            IF CH-MOVMERC EQUAL HIGH-VALUES
               NEXT SENTENCE
            ELSE
-              MOVE COD-MERC-MOVMERC TO CH-MOVMERC.
+              MOVE COD-MERC-MOVMERC TO CH-MOVMERC
+              ADD 1 TO CT-MOVMERC-LIDOS
+              IF SINAL-MOVMERC EQUAL SPACE
+                 MOVE "+" TO SINAL-MOVMERC
+              END-IF.
 
       *================================================================*
 
@@ -213,10 +381,11 @@
                PERFORM GRAVAR-CADMERC-ATUMERC
 
              WHEN TP-ATUALIZACAO-MOVMERC EQUAL '2'
-               PERFORM GRAVAR-MOVMERC-ATUMERC
+               PERFORM GRAVAR-ALTERACAO-ATUMERC
 
              WHEN TP-ATUALIZACAO-MOVMERC EQUAL '3'
-               NEXT SENTENCE
+               MOVE "REGISTRO EXCLUIDO" TO MSG-DET-ERRO
+               PERFORM IMP-DET-RELERRO
            END-EVALUATE.
 
        CADMERC-MENOR.
@@ -239,23 +408,81 @@
       *================================================================*
 
        GRAVAR-CADMERC-ATUMERC.
-           MOVE COD-MERC-CADMERC   TO COD-MERC-ATUMERC.          
+           MOVE COD-MERC-CADMERC   TO COD-MERC-ATUMERC.
            MOVE DESCRICAO-CADMERC  TO DESCRICAO-ATUMERC.
            MOVE ESTOQ-MIN-CADMERC  TO ESTOQ-MIN-ATUMERC.
            MOVE QNTD-ESTOQ-CADMERC TO QNTD-ESTOQ-ATUMERC.
            MOVE PRECO-UNIT-CADMERC TO PRECO-UNIT-ATUMERC.
            WRITE REG-ATUMERC.
+           IF W-ATUMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE ATUMERC - STATUS: "
+                   W-ATUMERC-STATUS
+               STOP RUN.
            PERFORM IMP-DET-RELMERC.
-           
+           PERFORM ACUMULA-VALORIZACAO.
+
        GRAVAR-MOVMERC-ATUMERC.
-           MOVE COD-MERC-MOVMERC   TO COD-MERC-ATUMERC.          
+           MOVE COD-MERC-MOVMERC   TO COD-MERC-ATUMERC.
            MOVE DESCRICAO-MOVMERC  TO DESCRICAO-ATUMERC.
            MOVE ESTOQ-MIN-MOVMERC  TO ESTOQ-MIN-ATUMERC.
            MOVE QNTD-ESTOQ-MOVMERC TO QNTD-ESTOQ-ATUMERC.
            MOVE PRECO-UNIT-MOVMERC TO PRECO-UNIT-ATUMERC.
-           WRITE REG-ATUMERC.      
-           PERFORM IMP-DET-RELMERC.     
-               
+           WRITE REG-ATUMERC.
+           IF W-ATUMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE ATUMERC - STATUS: "
+                   W-ATUMERC-STATUS
+               STOP RUN.
+           PERFORM IMP-DET-RELMERC.
+           PERFORM ACUMULA-VALORIZACAO.
+
+      *================================================================*
+      * MOVIMENTO DE QUANTIDADE AJUSTA O ESTOQUE ATUAL, EM VEZ DE
+      * SUBSTITUI-LO; SINAL-MOVMERC '+' ENTRADA, '-' SAIDA.
+
+       GRAVAR-ALTERACAO-ATUMERC.
+           MOVE COD-MERC-MOVMERC   TO COD-MERC-ATUMERC.
+           MOVE DESCRICAO-MOVMERC  TO DESCRICAO-ATUMERC.
+           MOVE ESTOQ-MIN-MOVMERC  TO ESTOQ-MIN-ATUMERC.
+           MOVE PRECO-UNIT-MOVMERC TO PRECO-UNIT-ATUMERC.
+
+           IF SINAL-MOVMERC EQUAL '-'
+               IF QNTD-ESTOQ-MOVMERC GREATER QNTD-ESTOQ-CADMERC
+                   MOVE ZEROS TO QNTD-ESTOQ-ATUMERC
+                   MOVE "BAIXA MAIOR QUE O ESTOQUE, ZERADO"
+                       TO MSG-DET-ERRO
+                   PERFORM IMP-DET-RELERRO
+               ELSE
+                   COMPUTE QNTD-ESTOQ-ATUMERC = QNTD-ESTOQ-CADMERC
+                                               - QNTD-ESTOQ-MOVMERC
+               END-IF
+           ELSE
+               IF QNTD-ESTOQ-CADMERC + QNTD-ESTOQ-MOVMERC GREATER 999
+                   MOVE 999 TO QNTD-ESTOQ-ATUMERC
+                   MOVE "ESTOQUE MAXIMO EXCEDIDO, LIMITADO"
+                       TO MSG-DET-ERRO
+                   PERFORM IMP-DET-RELERRO
+               ELSE
+                   COMPUTE QNTD-ESTOQ-ATUMERC = QNTD-ESTOQ-CADMERC
+                                               + QNTD-ESTOQ-MOVMERC
+               END-IF
+           END-IF.
+
+           WRITE REG-ATUMERC.
+           IF W-ATUMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE ATUMERC - STATUS: "
+                   W-ATUMERC-STATUS
+               STOP RUN.
+           PERFORM IMP-DET-RELMERC.
+           PERFORM ACUMULA-VALORIZACAO.
+      *================================================================*
+      * VALORIZACAO TOTAL DO ESTOQUE
+
+       ACUMULA-VALORIZACAO.
+           ADD 1 TO CT-ITENS-ATUMERC.
+           ADD QNTD-ESTOQ-ATUMERC TO CT-QTD-TOTAL-ATUMERC.
+           COMPUTE W-VALOR-ITEM = QNTD-ESTOQ-ATUMERC
+                                 * PRECO-UNIT-ATUMERC.
+           ADD W-VALOR-ITEM TO W-VALOR-TOTAL-ATUMERC.
       *================================================================*
 
        IMP-DET-RELERRO.
@@ -263,21 +490,50 @@
            MOVE DESCRICAO-MOVMERC TO DESC-DET-ERRO.
            WRITE REL-ERRO FROM DETALHE-RELERRO AFTER
                ADVANCING 1 LINE.
+           IF W-RELERRO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELERRO - STATUS: "
+                   W-RELERRO-STATUS
+               STOP RUN.
            ADD 1 TO CT-LIN-RELERRO.
 
        IMP-DET-RELMERC.
            IF QNTD-ESTOQ-ATUMERC NOT GREATER THAN ESTOQ-MIN-ATUMERC
-              MOVE COD-MERC-ATUMERC   TO COD-DET-MERC          
+              MOVE COD-MERC-ATUMERC   TO COD-DET-MERC
               MOVE DESCRICAO-ATUMERC  TO DESC-DET-MERC
               MOVE ESTOQ-MIN-ATUMERC  TO ESTOQ-MIN-DET-MERC
               MOVE QNTD-ESTOQ-ATUMERC TO QNTD-ESTOQ-DET-MERC
-              MOVE PRECO-UNIT-ATUMERC TO PRECO-UNIT-DET-MERC 
+              MOVE PRECO-UNIT-ATUMERC TO PRECO-UNIT-DET-MERC
               WRITE REL-MERC FROM DETALHE-RELMERC AFTER
                   ADVANCING 1 LINE
-              ADD 1 TO CT-LIN-RELMERC.
+              IF W-RELMERC-STATUS NOT EQUAL "00"
+                  DISPLAY "ERRO NA GRAVACAO DE RELMERC - STATUS: "
+                      W-RELMERC-STATUS
+                  STOP RUN
+              END-IF
+              ADD 1 TO CT-LIN-RELMERC
+              PERFORM IMP-DET-RELREORD.
 
       *================================================================*
-       
+      * SUGESTAO DE REPOSICAO DE ESTOQUE
+      * SUGERE REPOR O ESTOQUE AO DOBRO DO MINIMO CADASTRADO.
+
+       IMP-DET-RELREORD.
+           COMPUTE QTD-SUGERIDA-REORD = (ESTOQ-MIN-ATUMERC * 2)
+                                       - QNTD-ESTOQ-ATUMERC.
+           MOVE COD-MERC-ATUMERC       TO COD-DET-REORD.
+           MOVE DESCRICAO-ATUMERC      TO DESC-DET-REORD.
+           MOVE QNTD-ESTOQ-ATUMERC     TO ESTOQ-DET-REORD.
+           MOVE ESTOQ-MIN-ATUMERC      TO ESTOQ-MIN-DET-REORD.
+           MOVE QTD-SUGERIDA-REORD     TO QTD-SUGERIDA-DET-REORD.
+           WRITE REL-REORD FROM DETALHE-RELREORD AFTER
+               ADVANCING 1 LINE.
+           IF W-RELREORD-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELREORD - STATUS: "
+                   W-RELREORD-STATUS
+               STOP RUN.
+           ADD 1 TO CT-LIN-RELREORD.
+      *================================================================*
+
        VERIFICA-CABECALHO.
            IF CT-LIN-RELERRO GREATER THAN 40
               PERFORM CABECALHO-RELERRO.
@@ -285,6 +541,9 @@
            IF CT-LIN-RELMERC GREATER THAN 40
               PERFORM CABECALHO-RELMERC.
 
+           IF CT-LIN-RELREORD GREATER THAN 40
+              PERFORM CABECALHO-RELREORD.
+
        CABECALHO-RELERRO.
            ADD 1 TO CT-PAG-RELERRO.
            MOVE CT-PAG-RELERRO TO VAR-PAG-RELERRO.
@@ -321,7 +580,62 @@
 
            MOVE ZEROES TO CT-LIN-RELMERC.
 
+       CABECALHO-RELREORD.
+           ADD 1 TO CT-PAG-RELREORD.
+           MOVE CT-PAG-RELREORD TO VAR-PAG-RELREORD.
+
+           MOVE SPACES TO REL-REORD.
+           WRITE REL-REORD AFTER ADVANCING PAGE.
+           WRITE REL-REORD FROM CAB-01-RELREORD
+                 AFTER ADVANCING 1 LINE.
+           WRITE REL-REORD FROM CAB-02-RELREORD
+                 AFTER ADVANCING 2 LINES.
+           WRITE REL-REORD FROM CAB-03-RELREORD
+                 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO REL-REORD.
+           WRITE REL-REORD AFTER ADVANCING 1 LINE.
+
+           MOVE ZEROES TO CT-LIN-RELREORD.
+
+      *================================================================*
+      * VALORIZACAO TOTAL DO ESTOQUE
+
+       IMP-RELVALOR.
+           MOVE SPACES TO REL-VALOR.
+           WRITE REL-VALOR AFTER ADVANCING PAGE.
+           WRITE REL-VALOR FROM CAB-01-RELVALOR AFTER ADVANCING 1 LINE.
+
+           MOVE "ITENS DE MERCADORIA" TO ROT-RELVALOR.
+           MOVE CT-ITENS-ATUMERC TO VAL-RELVALOR.
+           WRITE REL-VALOR FROM DET-RELVALOR AFTER ADVANCING 2 LINES.
+
+           MOVE "QUANTIDADE TOTAL EM ESTOQUE" TO ROT-RELVALOR.
+           MOVE CT-QTD-TOTAL-ATUMERC TO VAL-RELVALOR.
+           WRITE REL-VALOR FROM DET-RELVALOR AFTER ADVANCING 1 LINE.
+
+           MOVE "VALOR TOTAL DO ESTOQUE" TO ROT-RELVALOR.
+           MOVE W-VALOR-TOTAL-ATUMERC TO VAL-RELVALOR.
+           WRITE REL-VALOR FROM DET-RELVALOR AFTER ADVANCING 1 LINE.
+
+           MOVE "CADMERC REGISTROS LIDOS" TO ROT-RELVALOR.
+           MOVE CT-CADMERC-LIDOS TO VAL-RELVALOR.
+           WRITE REL-VALOR FROM DET-RELVALOR AFTER ADVANCING 2 LINES.
+
+           MOVE "MOVMERC REGISTROS LIDOS" TO ROT-RELVALOR.
+           MOVE CT-MOVMERC-LIDOS TO VAL-RELVALOR.
+           WRITE REL-VALOR FROM DET-RELVALOR AFTER ADVANCING 1 LINE.
+
+           MOVE "ATUMERC REGISTROS GRAVADOS" TO ROT-RELVALOR.
+           MOVE CT-ITENS-ATUMERC TO VAL-RELVALOR.
+           WRITE REL-VALOR FROM DET-RELVALOR AFTER ADVANCING 1 LINE.
+
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE REL-VALOR FROM DET-RELVALOR-DATAHORA AFTER ADVANCING
+               2 LINES.
       *================================================================*
 
        TERMINO.
-              CLOSE CADMERC MOVMERC ATUMERC RELERRO RELMERC.
\ No newline at end of file
+              PERFORM IMP-RELVALOR.
+              CLOSE CADMERC MOVMERC ATUMERC RELERRO RELMERC RELREORD
+                    RELVALOR.
\ No newline at end of file
