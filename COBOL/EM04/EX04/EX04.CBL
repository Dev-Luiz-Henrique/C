@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     EX04.
+       AUTHOR.         LUIZ HENRIQUE DE SANTANA.
+       INSTALLATION.   FATEC-SP.
+       DATE-WRITTEN.   25/11/2023.
+       DATE-COMPILED.
+       SECURITY.       APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.        CONSULTA DE ESTOQUE A PEDIDO DO OPERADOR,
+      *                DIGITANDO O CODIGO DA MERCADORIA E OBTENDO NA
+      *                HORA A DESCRICAO, O ESTOQUE ATUAL E O PRECO
+      *                UNITARIO GRAVADOS EM CADMERC.DAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMERC ASSIGN TO DISK ORGANIZATION
+               IS LINE SEQUENTIAL
+               FILE STATUS IS W-CADMERC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADMERC LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADMERC.DAT".
+       01 REG-CADMERC.
+           02 COD-MERC-CADMERC         PIC 9(03).
+           02 DESCRICAO-CADMERC        PIC X(30).
+           02 ESTOQ-MIN-CADMERC        PIC 9(03).
+           02 QNTD-ESTOQ-CADMERC       PIC 9(03).
+           02 PRECO-UNIT-CADMERC       PIC 9(04)V9(02).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ                  PIC X(03) VALUE "NAO".
+       77 FIM-CONSULTA             PIC X(03) VALUE "NAO".
+       77 W-ENCONTROU              PIC X(03) VALUE "NAO".
+
+      *    FILE STATUS DO ARQUIVO
+       77 W-CADMERC-STATUS         PIC X(02) VALUE "00".
+
+       01 W-ENTRADA.
+           02 W-ENTRADA-COD        PIC X(03) JUSTIFIED RIGHT.
+       01 RED-W-ENTRADA REDEFINES W-ENTRADA.
+           02 W-COD-PESQUISA       PIC 9(03).
+
+       PROCEDURE DIVISION.
+       PGM-EX04.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-CONSULTA EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+      *================================================================*
+
+       INICIO.
+           DISPLAY "CONSULTA DE ESTOQUE DE MERCADORIAS - CADMERC.DAT".
+           DISPLAY " ".
+
+      *================================================================*
+
+       PRINCIPAL.
+           DISPLAY "CODIGO DA MERCADORIA (FIM PARA TERMINAR): ".
+           ACCEPT W-ENTRADA-COD.
+           IF W-ENTRADA-COD EQUAL "FIM"
+               MOVE "SIM" TO FIM-CONSULTA
+           ELSE
+               INSPECT W-ENTRADA-COD REPLACING LEADING SPACE BY ZERO
+               PERFORM CONSULTA-CADMERC.
+
+      *================================================================*
+
+       CONSULTA-CADMERC.
+           MOVE "NAO" TO W-ENCONTROU.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN INPUT CADMERC.
+           IF W-CADMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CADMERC - STATUS: "
+                   W-CADMERC-STATUS
+               STOP RUN.
+           PERFORM LER-CADMERC.
+           PERFORM BUSCA-CADMERC UNTIL FIM-ARQ EQUAL "SIM"
+               OR W-ENCONTROU EQUAL "SIM".
+           CLOSE CADMERC.
+           IF W-ENCONTROU EQUAL "SIM"
+               PERFORM IMP-RESULTADO
+           ELSE
+               DISPLAY "MERCADORIA " W-ENTRADA-COD " NAO ENCONTRADA.".
+           DISPLAY " ".
+
+      *================================================================*
+
+       LER-CADMERC.
+           READ CADMERC AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM" AND
+              W-CADMERC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE CADMERC - STATUS: "
+                   W-CADMERC-STATUS
+               STOP RUN.
+
+      *================================================================*
+
+       BUSCA-CADMERC.
+           IF COD-MERC-CADMERC EQUAL W-COD-PESQUISA
+               MOVE "SIM" TO W-ENCONTROU
+           ELSE
+               PERFORM LER-CADMERC.
+
+      *================================================================*
+
+       IMP-RESULTADO.
+           DISPLAY "MERCADORIA....: " COD-MERC-CADMERC.
+           DISPLAY "DESCRICAO.....: " DESCRICAO-CADMERC.
+           DISPLAY "ESTOQUE ATUAL.: " QNTD-ESTOQ-CADMERC.
+           DISPLAY "ESTOQUE MINIMO: " ESTOQ-MIN-CADMERC.
+           DISPLAY "PRECO UNIT....: " PRECO-UNIT-CADMERC.
+           IF QNTD-ESTOQ-CADMERC LESS THAN ESTOQ-MIN-CADMERC
+               DISPLAY "ATENCAO: ESTOQUE ABAIXO DO MINIMO!".
+
+      *================================================================*
+
+       TERMINO.
+           DISPLAY "FIM DA CONSULTA.".
