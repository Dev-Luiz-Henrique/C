@@ -5,8 +5,9 @@
        DATE-WRITTEN. 10/10/2023.
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICAR.
-      *REMARKS.  LER OS DADOS DO ARQUIVO DE ENTRADA CADCLI1 E GRAVAR
-      *          NO ARQUIVO DE SAI RELCLI OS CLIENTES DE 2010 A 2011.
+      *REMARKS.  LER OS DADOS DO CADASTRO UNIFICADO DE CLIENTES
+      *          (CADCLI) E GRAVAR NO ARQUIVO DE SAIDA RELCLI OS
+      *          CLIENTES DE 2010 A 2011.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -16,37 +17,54 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADCLI1 ASSIGN TO DISK ORGANIZATION IS
-               LINE SEQUENTIAL.
-           SELECT RELCLI ASSIGN TO DISK.
+           SELECT CADCLI ASSIGN TO DISK ORGANIZATION IS
+               LINE SEQUENTIAL
+               FILE STATUS IS W-CADCLI-STATUS.
+           SELECT RELCLI ASSIGN TO DISK
+               FILE STATUS IS W-RELCLI-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD CADCLI1 LABEL RECORD ARE STANDARD VALUE OF FILE-ID IS
-           "CADCLI1.DAT".
+       FD CADCLI LABEL RECORD ARE STANDARD VALUE OF FILE-ID IS
+           "CADCLI.DAT".
 
            01 REG-ENT.
-             02 CPF-CLIE-ENT      PIC 9(11).
-             02 NOME-CLIE-ENT     PIC X(30).
-             02 ESTADO-ENT        PIC X(02).
-             02 CIDADE-ENT        PIC X(30).
-             02 TELL-ENT          PIC 9(08).
-             02 TELL-FORMATADO REDEFINES TELL-ENT.
-               03 TELL-PREFIXO    PIC 9999.
-               03 TELL-SUFIXO     PIC 9999.
-             02 DT-ULT-VISIT-ENT.
-               03 DD-ENT    PIC 9(02).
-               03 MM-ENT    PIC 9(02).
-               03 AAAA-ENT  PIC 9(04).
+           COPY CADCLI.
 
        FD RELCLI LABEL RECORD IS OMITTED.
-           01 REL-CLI PIC X(80).
+           01 REL-CLI PIC X(110).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
            77 CT-LIN PIC 9(02) VALUE 26.
            77 CT-PAG PIC 9(02) VALUE ZEROS.
            77 CT-CLIE PIC 9(02) VALUE ZEROS.
+           77 CT-CPF-TAB PIC 9(03) VALUE ZEROS.
+           77 CT-CPF-DUP-ACHADOS PIC 9(03) VALUE ZEROS.
+           77 W-CPF-I PIC 9(03) VALUE ZEROS.
+           77 W-CPF-ACHOU PIC X(03) VALUE "NAO".
+
+      *    VALIDACAO DE CPF COMPARTILHADA COM FXC E EX04 (EM03)
+           77 CT-CPF-INVALIDO PIC 9(03) VALUE ZEROS.
+           77 W-CPF-VALIDO PIC X(03) VALUE "SIM".
+
+      *    FILE STATUS DOS ARQUIVOS
+           77 W-CADCLI-STATUS PIC X(02) VALUE "00".
+           77 W-RELCLI-STATUS PIC X(02) VALUE "00".
+
+      *    ESTATISTICAS DE EXECUCAO
+           77 CT-LIDOS PIC 9(05) VALUE ZEROS.
+           77 W-DATA-ESTAT PIC 9(08) VALUE ZEROS.
+           77 W-HORA-ESTAT PIC 9(06) VALUE ZEROS.
+
+           01 W-PARM-PERIODO.
+             02 W-PERIODO-INI PIC 9(04).
+             02 W-PERIODO-FIM PIC 9(04).
+
+           01 TAB-CPF-DUP.
+             02 TAB-CPF-OCR OCCURS 500 TIMES.
+               03 W-CPF-COD PIC 9(11).
+               03 W-CPF-QTD PIC 9(03).
 
            01 CAB-01.
              02 FILLER PIC X(70) VALUE SPACES.
@@ -63,11 +81,11 @@
            01 CAB-03.
              02 FILLER PIC X(22) VALUE SPACES.
              02 FILLER PIC X(24) VALUE "CLIENTES NO PERIODO DE: ".
-             02 FILLER PIC X(11) VALUE "2010 A 2011".
+             02 VAR-PERIODO PIC X(11).
              02 FILLER PIC X(01) VALUE SPACES.
              02 FILLER PIC X(22) VALUE SPACES.
 
-           01 CAB-04.          
+           01 CAB-04.
              02 FILLER PIC X(18) VALUE SPACES.
              02 FILLER PIC X(04) VALUE "NOME".
              02 FILLER PIC X(22) VALUE SPACES.
@@ -75,15 +93,18 @@
              02 FILLER PIC X(13) VALUE SPACES.
              02 FILLER PIC X(08) VALUE "TELEFONE".
              02 FILLER PIC X(09) VALUE SPACES.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(06) VALUE "CIDADE".
+             02 FILLER PIC X(20) VALUE SPACES.
 
            01 CAB-05.
-             02 FILLER PIC X(80) VALUE ALL "-".
+             02 FILLER PIC X(110) VALUE ALL "-".
 
            01 ROD-01.
              02 FILLER PIC X(05) VALUE SPACES.
              02 FILLER PIC X(19) VALUE "Total de Clientes: ".
              02 ROD-TOT-CLIE PIC 9(05).
-             02 FILLER PIC X(51) VALUE SPACES.
+             02 FILLER PIC X(81) VALUE SPACES.
 
            01 DETALHE.
              02 FILLER PIC X(06) VALUE SPACES.
@@ -95,6 +116,66 @@
              02 FILLER PIC X VALUE "-".
              02 DET-TELL-SUFIXO PIC 9999.
              02 FILLER PIC X(09) VALUE SPACES.
+             02 DET-CIDADE PIC X(30).
+
+           01 CAB-DUP-TIT.
+             02 FILLER PIC X(30) VALUE SPACES.
+             02 FILLER PIC X(37) VALUE
+                "RELATORIO DE CPF DUPLICADO - CADCLI".
+             02 FILLER PIC X(43) VALUE SPACES.
+
+           01 DET-DUP.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(04) VALUE "CPF:".
+             02 DET-DUP-CPF PIC 9(11).
+             02 FILLER PIC X(05) VALUE SPACES.
+             02 FILLER PIC X(19) VALUE "QTDE OCORRENCIAS: ".
+             02 DET-DUP-QTD PIC ZZ9.
+             02 FILLER PIC X(58) VALUE SPACES.
+
+           01 MSG-SEM-DUP.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(38) VALUE
+                "NENHUM CPF DUPLICADO FOI ENCONTRADO.".
+             02 FILLER PIC X(62) VALUE SPACES.
+
+           01 EXCECAO-CPF.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(13) VALUE "CPF INVALIDO:".
+             02 FILLER PIC X(01) VALUE SPACES.
+             02 EXC-NOME PIC X(30).
+             02 FILLER PIC X(02) VALUE SPACES.
+             02 EXC-CPF-NUM PIC 999.999.999.
+             02 FILLER PIC X VALUE "/".
+             02 EXC-CPF-DIGITOS PIC 99.
+             02 FILLER PIC X(46) VALUE SPACES.
+
+           01 ROD-CPF-INVALIDO.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(26) VALUE "TOTAL DE CPF INVALIDOS:  ".
+             02 VAR-CPF-INVALIDO PIC 9999.
+             02 FILLER PIC X(76) VALUE SPACES.
+
+           01 CAB-ESTAT-TIT.
+             02 FILLER PIC X(43) VALUE SPACES.
+             02 FILLER PIC X(24) VALUE
+                "ESTATISTICAS DE EXECUCAO".
+             02 FILLER PIC X(43) VALUE SPACES.
+
+           01 DET-ESTAT.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 ROT-ESTAT PIC X(30).
+             02 VAL-ESTAT PIC ZZZZZ9.
+             02 FILLER PIC X(64) VALUE SPACES.
+
+           01 DET-ESTAT-DATAHORA.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(06) VALUE "DATA: ".
+             02 VAR-ESTAT-DATA PIC 9(08).
+             02 FILLER PIC X(03) VALUE SPACES.
+             02 FILLER PIC X(06) VALUE "HORA: ".
+             02 VAR-ESTAT-HORA PIC 9(06).
+             02 FILLER PIC X(71) VALUE SPACES.
 
        PROCEDURE DIVISION.
        PGM-EX02.
@@ -104,11 +185,101 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADCLI1 OUTPUT RELCLI.
+           OPEN INPUT CADCLI OUTPUT RELCLI.
+           PERFORM VERIFICA-ABERTURA.
+           PERFORM OBTER-PARAMETROS.
+           PERFORM PRE-PASSAGEM-CPF.
+           PERFORM IMP-CPF-DUPLICADOS.
+           PERFORM LEITURA.
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA.
+           IF W-CADCLI-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CADCLI - STATUS: "
+                   W-CADCLI-STATUS
+               STOP RUN.
+           IF W-RELCLI-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELCLI - STATUS: "
+                   W-RELCLI-STATUS
+               STOP RUN.
+
+       OBTER-PARAMETROS.
+           ACCEPT W-PARM-PERIODO FROM COMMAND-LINE.
+           IF W-PERIODO-INI EQUAL ZEROS AND W-PERIODO-FIM EQUAL ZEROS
+               MOVE 2010 TO W-PERIODO-INI
+               MOVE 2011 TO W-PERIODO-FIM.
+           STRING W-PERIODO-INI " A " W-PERIODO-FIM
+               DELIMITED BY SIZE INTO VAR-PERIODO.
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-ESTAT FROM TIME.
+
+       PRE-PASSAGEM-CPF.
+           MOVE "NAO" TO FIM-ARQ.
            PERFORM LEITURA.
+           PERFORM VERIFICA-CPF-DUP UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADCLI.
+           OPEN INPUT CADCLI.
+           IF W-CADCLI-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO REABRIR CADCLI - STATUS: "
+                   W-CADCLI-STATUS
+               STOP RUN.
+           MOVE "NAO" TO FIM-ARQ.
+           MOVE ZEROS TO CT-LIDOS.
+
+       VERIFICA-CPF-DUP.
+           PERFORM PROCURA-CPF-TAB.
+           PERFORM LEITURA.
+
+       PROCURA-CPF-TAB.
+           MOVE "NAO" TO W-CPF-ACHOU.
+           MOVE 1 TO W-CPF-I.
+           PERFORM TESTA-CPF-TAB UNTIL W-CPF-I GREATER THAN CT-CPF-TAB
+               OR W-CPF-ACHOU EQUAL "SIM".
+           IF W-CPF-ACHOU EQUAL "NAO"
+               ADD 1 TO CT-CPF-TAB
+               IF CT-CPF-TAB GREATER THAN 500
+                   DISPLAY "ERRO: CADCLI.DAT EXCEDE O LIMITE DE 500 "
+                       "CPFS DISTINTOS"
+                   STOP RUN
+               END-IF
+               MOVE CPF-ENT TO W-CPF-COD (CT-CPF-TAB)
+               MOVE 1 TO W-CPF-QTD (CT-CPF-TAB).
+
+       TESTA-CPF-TAB.
+           IF CPF-ENT EQUAL W-CPF-COD (W-CPF-I)
+               ADD 1 TO W-CPF-QTD (W-CPF-I)
+               MOVE "SIM" TO W-CPF-ACHOU
+           ELSE
+               ADD 1 TO W-CPF-I.
+
+       IMP-CPF-DUPLICADOS.
+           MOVE SPACES TO REL-CLI.
+           WRITE REL-CLI AFTER ADVANCING PAGE.
+           WRITE REL-CLI FROM CAB-DUP-TIT AFTER ADVANCING 2 LINES.
+           MOVE 1 TO W-CPF-I.
+           PERFORM IMP-DET-DUP UNTIL W-CPF-I GREATER THAN CT-CPF-TAB.
+           IF CT-CPF-DUP-ACHADOS EQUAL ZEROS
+               WRITE REL-CLI FROM MSG-SEM-DUP AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REL-CLI.
+           WRITE REL-CLI AFTER ADVANCING 1 LINE.
+
+       IMP-DET-DUP.
+           IF W-CPF-QTD (W-CPF-I) GREATER THAN 1
+               MOVE W-CPF-COD (W-CPF-I) TO DET-DUP-CPF
+               MOVE W-CPF-QTD (W-CPF-I) TO DET-DUP-QTD
+               WRITE REL-CLI FROM DET-DUP AFTER ADVANCING 1 LINE
+               ADD 1 TO CT-CPF-DUP-ACHADOS.
+           ADD 1 TO W-CPF-I.
 
        LEITURA.
-           READ CADCLI1 AT END MOVE "SIM" TO FIM-ARQ.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           IF W-CADCLI-STATUS NOT EQUAL "00" AND
+              W-CADCLI-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE CADCLI - STATUS: "
+                   W-CADCLI-STATUS
+               STOP RUN.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
 
        PRINCIPAL.
            PERFORM GRAVACAO.
@@ -116,10 +287,11 @@
            IF FIM-ARQ EQUAL "SIM"
                PERFORM RODAPE.
 
-       GRAVACAO.  
+       GRAVACAO.
            IF CT-LIN GREATER THAN 25
                PERFORM CABECALHO.
-           IF AAAA-ENT EQUAL 2011 OR AAAA-ENT EQUAL 2010
+           IF AAAA-ENT NOT LESS W-PERIODO-INI AND
+              AAAA-ENT NOT GREATER W-PERIODO-FIM
                PERFORM IMPRIME-DETALHE.
 
        CABECALHO.
@@ -139,15 +311,50 @@
        RODAPE.
            MOVE CT-CLIE TO ROD-TOT-CLIE.
            WRITE REL-CLI FROM ROD-01 AFTER ADVANCING 3 LINES.
+           MOVE CT-CPF-INVALIDO TO VAR-CPF-INVALIDO.
+           WRITE REL-CLI FROM ROD-CPF-INVALIDO AFTER ADVANCING 1 LINE.
 
        IMPRIME-DETALHE.
-           MOVE NOME-CLIE-ENT TO DET-NOME.
-           MOVE ESTADO-ENT TO DET-ESTADO.
-           MOVE TELL-PREFIXO TO DET-TELL-PREFIXO.
-           MOVE TELL-SUFIXO TO DET-TELL-SUFIXO.
-           WRITE REL-CLI FROM DETALHE AFTER ADVANCING 1 LINE.
+      *    VALIDACAO DE CPF COMPARTILHADA COM FXC E EX04 (EM03)
+           CALL "VALCPF" USING NUM-CPF DIGITOS-CPF W-CPF-VALIDO.
+           IF W-CPF-VALIDO EQUAL "NAO"
+               PERFORM IMP-EXCECAO-CPF
+           ELSE
+               MOVE NOME-CLIE-ENT TO DET-NOME
+               MOVE ESTADO-ENT TO DET-ESTADO
+               MOVE TELL-PREFIXO TO DET-TELL-PREFIXO
+               MOVE TELL-SUFIXO TO DET-TELL-SUFIXO
+               MOVE CIDADE-ENT TO DET-CIDADE
+               WRITE REL-CLI FROM DETALHE AFTER ADVANCING 1 LINE
+               IF W-RELCLI-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO NA GRAVACAO DE RELCLI - STATUS: "
+                       W-RELCLI-STATUS
+                   STOP RUN
+               END-IF
+               ADD 1 TO CT-CLIE.
            ADD 1 TO CT-LIN.
-           ADD 1 TO CT-CLIE.
+
+       IMP-EXCECAO-CPF.
+           MOVE NOME-CLIE-ENT TO EXC-NOME.
+           MOVE NUM-CPF TO EXC-CPF-NUM.
+           MOVE DIGITOS-CPF TO EXC-CPF-DIGITOS.
+           WRITE REL-CLI FROM EXCECAO-CPF AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-CPF-INVALIDO.
+
+       IMP-ESTATISTICAS.
+           MOVE SPACES TO REL-CLI.
+           WRITE REL-CLI AFTER ADVANCING 2 LINES.
+           WRITE REL-CLI FROM CAB-ESTAT-TIT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS LIDOS:" TO ROT-ESTAT.
+           MOVE CT-LIDOS TO VAL-ESTAT.
+           WRITE REL-CLI FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS GRAVADOS:" TO ROT-ESTAT.
+           MOVE CT-CLIE TO VAL-ESTAT.
+           WRITE REL-CLI FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE REL-CLI FROM DET-ESTAT-DATAHORA AFTER ADVANCING 1 LINE.
 
        TERMINO.
-           CLOSE CADCLI1 RELCLI.
\ No newline at end of file
+           PERFORM IMP-ESTATISTICAS.
+           CLOSE CADCLI RELCLI.
\ No newline at end of file
