@@ -25,9 +25,17 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADALU ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADALU ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-CADALU-STATUS.
        SELECT TRAB ASSIGN TO DISK.
-       SELECT RELALU ASSIGN TO DISK.
+       SELECT RELALU ASSIGN TO DISK
+           FILE STATUS IS W-RELALU-STATUS.
+       SELECT CADHIST ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-CADHIST-STATUS.
+       SELECT HISTNOVO ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-HISTNOVO-STATUS.
+       SELECT EXAFIN ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-EXAFIN-STATUS.
 
 
       *================================================================*
@@ -68,6 +76,38 @@
        01 REG-ATR.
            02 REL-ATR          PIC X(80).
 
+
+      *================================================================*
+      * HISTORICO MULTI-TERMO DO ALUNO
+
+       FD CADHIST LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADHIST.DAT".
+       01 REG-HIST.
+           02 TURMA-HIST       PIC 9(03).
+           02 COD-HIST         PIC 9(07).
+           02 TERMO-HIST       PIC 9(02).
+           02 MEDIA-HIST       PIC 99V99.
+           02 STATUS-HIST      PIC X(12).
+
+       FD HISTNOVO LABEL RECORD IS OMITTED.
+       01 REG-HISTNOVO.
+           02 TURMA-HISTNOVO   PIC 9(03).
+           02 COD-HISTNOVO     PIC 9(07).
+           02 TERMO-HISTNOVO   PIC 9(02).
+           02 MEDIA-HISTNOVO   PIC 99V99.
+           02 STATUS-HISTNOVO  PIC X(12).
+
+
+      *================================================================*
+      * EXAME FINAL
+
+       FD EXAFIN LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "EXAFIN.DAT".
+       01 REG-EXAFIN.
+           02 TURMA-EXAFIN     PIC 9(03).
+           02 COD-EXAFIN       PIC 9(07).
+           02 NOTA-EXAFIN      PIC 99V99.
+
        WORKING-STORAGE SECTION.
        77 PERMIT-ROD-TURMA     PIC 9 VALUE ZEROS.
        77 FIM-ARQ              PIC X(03) VALUE "NAO".
@@ -79,10 +119,92 @@
        77 CT-REPROVADOS        PIC 99V99 VALUE ZEROS.
        77 CT-APROVADOS         PIC 99V99 VALUE ZEROS.
        77 WTURMA               PIC 999.
-       77 SOMA-GERAL           PIC 9(03)V99.
-       77 WMEDIA-GERAL         PIC 9(02)V99.
-       77 WALUNOS-TURMA        PIC 9(03).
-      
+       77 W-SOMA-TURMA         PIC 9(03)V99 VALUE ZEROS.
+       77 W-QTD-TURMA          PIC 9(03) VALUE ZEROS.
+       77 W-MEDIA-TURMA        PIC 9(02)V99 VALUE ZEROS.
+
+      *================================================================*
+      * ESTATISTICAS DE EXECUCAO
+
+       77 CT-LIDOS              PIC 9(05) VALUE ZEROS.
+       77 CT-GRAVADOS           PIC 9(05) VALUE ZEROS.
+       77 W-DATA-ESTAT       PIC 9(08) VALUE ZEROS.
+       77 W-HORA-ESTAT       PIC 9(06) VALUE ZEROS.
+
+      *    FILE STATUS DOS ARQUIVOS
+       77 W-CADALU-STATUS      PIC X(02) VALUE "00".
+       77 W-RELALU-STATUS      PIC X(02) VALUE "00".
+       77 W-CADHIST-STATUS     PIC X(02) VALUE "00".
+       77 W-HISTNOVO-STATUS    PIC X(02) VALUE "00".
+       77 W-EXAFIN-STATUS      PIC X(02) VALUE "00".
+
+      *================================================================*
+      * MEDIA DE APROVACAO PARAMETRIZAVEL
+
+       01 W-PARM-EXEC.
+           02 W-PARM-NOTAMIN   PIC 9V99.
+           02 W-PARM-TERMO     PIC 9(02).
+           02 W-PARM-NOTAREC   PIC 9V99.
+
+       77 W-STATUS-ALUNO       PIC X(12).
+
+
+      *================================================================*
+      * EXAME FINAL
+
+       77 CT-EXAMEFINAL         PIC 99V99 VALUE ZEROS.
+       77 W-NOTA-RECUP          PIC 99V99 VALUE ZEROS.
+       77 W-ACHOU-RECUP         PIC X(03) VALUE "NAO".
+       77 FIM-ARQ-EXAFIN        PIC X(03) VALUE "NAO".
+       77 CT-EXAFIN             PIC 9(04) VALUE ZEROS.
+       77 W-EXAFIN-I            PIC 9(04) VALUE ZEROS.
+
+       01 TAB-EXAFIN.
+           02 TAB-EXAFIN-OCR OCCURS 2000 TIMES.
+             03 EF-TURMA        PIC 9(03).
+             03 EF-COD          PIC 9(07).
+             03 EF-NOTA         PIC 99V99.
+
+
+      *================================================================*
+      * HISTORICO MULTI-TERMO DO ALUNO
+
+       77 FIM-HIST              PIC X(03) VALUE "NAO".
+       77 CT-HIST                PIC 9(04) VALUE ZEROS.
+       77 W-HIST-I                PIC 9(04) VALUE ZEROS.
+
+       01 TAB-HISTORICO.
+           02 TAB-HIST-OCR OCCURS 2000 TIMES.
+             03 TH-TURMA        PIC 9(03).
+             03 TH-COD          PIC 9(07).
+             03 TH-TERMO        PIC 9(02).
+             03 TH-MEDIA        PIC 99V99.
+             03 TH-STATUS       PIC X(12).
+
+       01 DET-HISTORICO.
+           02 FILLER           PIC X(10) VALUE SPACES.
+           02 FILLER           PIC X(12) VALUE "HIST TERMO: ".
+           02 VAR-HIST-TERMO   PIC 99.
+           02 FILLER           PIC X(08) VALUE " MEDIA: ".
+           02 VAR-HIST-MEDIA   PIC Z9,99.
+           02 FILLER           PIC X(01) VALUE SPACES.
+           02 VAR-HIST-STATUS  PIC X(12).
+
+
+      *================================================================*
+      * RESUMO GERAL POR TURMA
+
+       77 CT-RESUMO-TURMAS     PIC 9(03) VALUE ZEROS.
+       77 W-RESUMO-I           PIC 9(03) VALUE ZEROS.
+
+       01 TAB-RESUMO-TURMA.
+           02 TAB-RESUMO-OCR OCCURS 50 TIMES.
+             03 RES-TURMA      PIC 9(03).
+             03 RES-MEDIA      PIC 9(02)V99.
+             03 RES-APROV      PIC 9(04).
+             03 RES-REPROV     PIC 9(04).
+             03 RES-EXAMEFINAL PIC 9(04).
+
 
       *================================================================*
 
@@ -112,8 +234,10 @@
            02 FILLER           PIC X(06) VALUE "CODIGO".
            02 FILLER           PIC X(28) VALUE SPACES.
            02 FILLER           PIC X(04) VALUE "NOME".
-           02 FILLER           PIC X(32) VALUE SPACES.
+           02 FILLER           PIC X(19) VALUE SPACES.
            02 FILLER           PIC X(06) VALUE "MEDIA ".
+           02 FILLER           PIC X(07) VALUE SPACES.
+           02 FILLER           PIC X(06) VALUE "STATUS".
 
 
       *================================================================*
@@ -128,9 +252,10 @@
            02 VAR-COD3         PIC 9.
            02 FILLER           PIC X(13) VALUE SPACES.
            02 VAR-NOME         PIC X(30).
-           02 FILLER           PIC X(20) VALUE SPACES.
+           02 FILLER           PIC X(07) VALUE SPACES.
            02 VAR-MEDIA        PIC Z9,99 VALUE ZEROES.
            02 FILLER           PIC X(01) VALUE SPACES.
+           02 VAR-STATUS       PIC X(12) VALUE SPACES.
 
 
       *================================================================*
@@ -149,12 +274,24 @@
 
        01 RODAPE-REPROVADOS.
            02 FILLER           PIC X(46) VALUE SPACES.
-           02 FILLER           PIC X(28) 
+           02 FILLER           PIC X(28)
              VALUE "TOTAL DE ALUNOS REPROVADOS  ".
            02 VAR-REPROVADOS   PIC 9(04).
            02 FILLER           PIC X(01) VALUE SPACES.
 
 
+      *================================================================*
+      * EXAME FINAL
+
+
+       01 RODAPE-EXAMEFINAL.
+           02 FILLER           PIC X(44) VALUE SPACES.
+           02 FILLER           PIC X(30)
+             VALUE "TOTAL DE ALUNOS EM EXAME FINAL".
+           02 VAR-EXAMEFINAL   PIC 9(04).
+           02 FILLER           PIC X(01) VALUE SPACES.
+
+
       *================================================================*
 
        
@@ -165,6 +302,63 @@
            02 FILLER           PIC X(01) VALUE SPACES.
 
 
+      *================================================================*
+      * RESUMO GERAL POR TURMA
+
+
+       01 CAB-RESUMO-TIT.
+           02 FILLER           PIC X(29) VALUE SPACES.
+           02 FILLER           PIC X(23)
+              VALUE "RESUMO GERAL DAS TURMAS".
+           02 FILLER           PIC X(28) VALUE SPACES.
+
+
+       01 CAB-RESUMO-DADOS.
+           02 FILLER           PIC X(03) VALUE SPACES.
+           02 FILLER           PIC X(06) VALUE "TURMA ".
+           02 FILLER           PIC X(06) VALUE "MEDIA ".
+           02 FILLER           PIC X(10) VALUE "APROVADOS ".
+           02 FILLER           PIC X(11) VALUE "REPROVADOS ".
+           02 FILLER           PIC X(11) VALUE "EXAME FINAL".
+
+       01 DET-RESUMO.
+           02 FILLER           PIC X(03) VALUE SPACES.
+           02 VAR-RES-TURMA    PIC ZZ9.
+           02 FILLER           PIC X(03) VALUE SPACES.
+           02 VAR-RES-MEDIA    PIC Z9,99.
+           02 FILLER           PIC X(04) VALUE SPACES.
+           02 VAR-RES-APROV    PIC ZZZ9.
+           02 FILLER           PIC X(07) VALUE SPACES.
+           02 VAR-RES-REPROV   PIC ZZZ9.
+           02 FILLER           PIC X(07) VALUE SPACES.
+           02 VAR-RES-EXAMEFINAL PIC ZZZ9.
+
+
+      *================================================================*
+      * ESTATISTICAS DE EXECUCAO
+
+       01 CAB-ESTAT-TIT.
+           02 FILLER PIC X(28) VALUE SPACES.
+           02 FILLER PIC X(24) VALUE
+               "ESTATISTICAS DE EXECUCAO".
+           02 FILLER PIC X(28) VALUE SPACES.
+
+       01 DET-ESTAT.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 ROT-ESTAT PIC X(30).
+           02 VAL-ESTAT PIC ZZZZZ9.
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 DET-ESTAT-DATAHORA.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 VAR-ESTAT-DATA PIC 9(08).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "HORA: ".
+           02 VAR-ESTAT-HORA PIC 9(06).
+           02 FILLER PIC X(41) VALUE SPACES.
+
+
       *================================================================*
 
 
@@ -174,6 +368,15 @@
            ASCENDING KEY TURMA-TRAB, COD-TRAB
            USING CADALU
            OUTPUT PROCEDURE ROT-SAI.
+      *    FILE STATUS DOS ARQUIVOS - CADALU E LIDO
+      *    INTERNAMENTE PELO VERBO SORT (CLAUSULA USING); O STATUS E
+      *    VERIFICADO AQUI, APOS O SORT DEVOLVER O CONTROLE.
+           IF W-CADALU-STATUS NOT EQUAL "00" AND
+              W-CADALU-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE CADALU - STATUS: "
+                   W-CADALU-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
        STOP RUN.
 
       
@@ -190,14 +393,221 @@
 
        INICIO SECTION.
            OPEN OUTPUT RELALU
+           PERFORM VERIFICA-ABERTURA
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD
+           ACCEPT W-HORA-ESTAT FROM TIME
+           PERFORM OBTER-PARAMETROS
+           PERFORM CARREGA-HISTORICO
+           PERFORM CARREGA-EXAFIN
            PERFORM LEITURA.
 
 
-      *================================================================* 
+      *================================================================*
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA SECTION.
+           IF W-RELALU-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELALU - STATUS: "
+                   W-RELALU-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+
+      *================================================================*
+      * MEDIA DE APROVACAO PARAMETRIZAVEL
+
+
+       OBTER-PARAMETROS SECTION.
+           ACCEPT W-PARM-EXEC FROM COMMAND-LINE.
+           IF W-PARM-NOTAMIN EQUAL ZEROS
+               MOVE 7 TO W-PARM-NOTAMIN
+           END-IF.
+           IF W-PARM-TERMO EQUAL ZEROS
+               MOVE 1 TO W-PARM-TERMO
+           END-IF.
+           IF W-PARM-NOTAREC EQUAL ZEROS
+               MOVE 5 TO W-PARM-NOTAREC
+           END-IF.
+
+
+      *================================================================*
+      * HISTORICO MULTI-TERMO DO ALUNO
+
+
+       CARREGA-HISTORICO SECTION.
+           OPEN OUTPUT HISTNOVO.
+           IF W-HISTNOVO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR HISTNOVO - STATUS: "
+                   W-HISTNOVO-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT CADHIST.
+           IF W-CADHIST-STATUS NOT EQUAL "00"
+               MOVE "SIM" TO FIM-HIST
+           ELSE
+               PERFORM LEITURA-HIST
+               PERFORM CARREGA-TAB-HIST UNTIL FIM-HIST EQUAL "SIM"
+               CLOSE CADHIST
+           END-IF.
+
+
+      *================================================================*
+
+
+       LEITURA-HIST SECTION.
+           READ CADHIST AT END MOVE "SIM" TO FIM-HIST.
+           IF FIM-HIST NOT EQUAL "SIM" AND
+              W-CADHIST-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE CADHIST - STATUS: "
+                   W-CADHIST-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+
+      *================================================================*
+
+
+       CARREGA-TAB-HIST SECTION.
+           ADD 1 TO CT-HIST.
+           IF CT-HIST GREATER THAN 2000
+               DISPLAY "ERRO: CADHIST.DAT EXCEDE O LIMITE DE 2000 "
+                   "REGISTROS"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           MOVE TURMA-HIST  TO TH-TURMA  (CT-HIST).
+           MOVE COD-HIST    TO TH-COD    (CT-HIST).
+           MOVE TERMO-HIST  TO TH-TERMO  (CT-HIST).
+           MOVE MEDIA-HIST  TO TH-MEDIA  (CT-HIST).
+           MOVE STATUS-HIST TO TH-STATUS (CT-HIST).
+           MOVE TURMA-HIST  TO TURMA-HISTNOVO.
+           MOVE COD-HIST    TO COD-HISTNOVO.
+           MOVE TERMO-HIST  TO TERMO-HISTNOVO.
+           MOVE MEDIA-HIST  TO MEDIA-HISTNOVO.
+           MOVE STATUS-HIST TO STATUS-HISTNOVO.
+           WRITE REG-HISTNOVO.
+           IF W-HISTNOVO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE HISTNOVO - STATUS: "
+                   W-HISTNOVO-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-HIST.
+
+
+      *================================================================*
+
+
+       GRAVA-HISTNOVO SECTION.
+           MOVE TURMA-TRAB     TO TURMA-HISTNOVO.
+           MOVE COD-TRAB       TO COD-HISTNOVO.
+           MOVE W-PARM-TERMO   TO TERMO-HISTNOVO.
+           MOVE CT-MEDIA       TO MEDIA-HISTNOVO.
+           MOVE W-STATUS-ALUNO TO STATUS-HISTNOVO.
+           WRITE REG-HISTNOVO.
+           IF W-HISTNOVO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE HISTNOVO - STATUS: "
+                   W-HISTNOVO-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+
+      *================================================================*
+
+
+       IMP-HISTORICO-ALUNO SECTION.
+           MOVE ZEROES TO W-HIST-I.
+           PERFORM IMP-HISTORICO-LINHA CT-HIST TIMES.
+
+
+      *================================================================*
+
+
+       IMP-HISTORICO-LINHA SECTION.
+           ADD 1 TO W-HIST-I.
+           IF TH-TURMA (W-HIST-I) EQUAL TURMA-TRAB AND
+              TH-COD (W-HIST-I) EQUAL COD-TRAB
+               MOVE TH-TERMO  (W-HIST-I) TO VAR-HIST-TERMO
+               MOVE TH-MEDIA  (W-HIST-I) TO VAR-HIST-MEDIA
+               MOVE TH-STATUS (W-HIST-I) TO VAR-HIST-STATUS
+               WRITE REG-ATR FROM DET-HISTORICO AFTER ADVANCING 1 LINE
+           END-IF.
+
+
+      *================================================================*
+      * EXAME FINAL
+
+
+       CARREGA-EXAFIN SECTION.
+           OPEN INPUT EXAFIN.
+           IF W-EXAFIN-STATUS NOT EQUAL "00"
+               MOVE "SIM" TO FIM-ARQ-EXAFIN
+           ELSE
+               PERFORM LEITURA-EXAFIN
+               PERFORM CARREGA-TAB-EXAFIN UNTIL
+                   FIM-ARQ-EXAFIN EQUAL "SIM"
+               CLOSE EXAFIN
+           END-IF.
+
+
+      *================================================================*
+
+
+       LEITURA-EXAFIN SECTION.
+           READ EXAFIN AT END MOVE "SIM" TO FIM-ARQ-EXAFIN.
+           IF FIM-ARQ-EXAFIN NOT EQUAL "SIM" AND
+              W-EXAFIN-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE EXAFIN - STATUS: "
+                   W-EXAFIN-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+
+      *================================================================*
+
+
+       CARREGA-TAB-EXAFIN SECTION.
+           ADD 1 TO CT-EXAFIN.
+           IF CT-EXAFIN GREATER THAN 2000
+               DISPLAY "ERRO: EXAFIN.DAT EXCEDE O LIMITE DE 2000 "
+                   "REGISTROS"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           MOVE TURMA-EXAFIN TO EF-TURMA (CT-EXAFIN).
+           MOVE COD-EXAFIN   TO EF-COD   (CT-EXAFIN).
+           MOVE NOTA-EXAFIN  TO EF-NOTA  (CT-EXAFIN).
+           PERFORM LEITURA-EXAFIN.
+
+
+      *================================================================*
+
+
+       BUSCA-NOTA-RECUP SECTION.
+           MOVE "NAO" TO W-ACHOU-RECUP.
+           MOVE ZEROES TO W-EXAFIN-I.
+           PERFORM VERIFICA-EXAFIN CT-EXAFIN TIMES.
+
+
+      *================================================================*
+
+
+       VERIFICA-EXAFIN SECTION.
+           ADD 1 TO W-EXAFIN-I.
+           IF EF-TURMA (W-EXAFIN-I) EQUAL TURMA-TRAB AND
+              EF-COD (W-EXAFIN-I) EQUAL COD-TRAB
+               MOVE EF-NOTA (W-EXAFIN-I) TO W-NOTA-RECUP
+               MOVE "SIM" TO W-ACHOU-RECUP
+           END-IF.
+
+
+      *================================================================*
 
 
        LEITURA SECTION.
            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
+      *    FILE STATUS DOS ARQUIVOS - TRAB E LIDO
+      *    INTERNAMENTE PELO VERBO RETURN (SORT); O STATUS EFETIVO DO
+      *    ARQUIVO DE ORIGEM E VERIFICADO JUNTO AO SORT, EM PGM-EX07.
 
 
       *================================================================* 
@@ -217,14 +627,34 @@
            DIVIDE CT-SOMA BY 4 GIVING CT-MEDIA.
            
 
-           IF CT-MEDIA NOT LESS THAN 7
+           IF CT-MEDIA NOT LESS THAN W-PARM-NOTAMIN
                ADD 1 TO CT-APROVADOS
+               MOVE "APROVADO" TO W-STATUS-ALUNO
            ELSE
-               ADD 1 TO CT-REPROVADOS
+               IF CT-MEDIA NOT LESS THAN W-PARM-NOTAREC
+                   PERFORM BUSCA-NOTA-RECUP
+                   IF W-ACHOU-RECUP EQUAL "SIM"
+                       COMPUTE CT-MEDIA ROUNDED =
+                           (CT-MEDIA + W-NOTA-RECUP) / 2
+                       IF CT-MEDIA NOT LESS THAN W-PARM-NOTAMIN
+                           ADD 1 TO CT-APROVADOS
+                           MOVE "APROVADO" TO W-STATUS-ALUNO
+                       ELSE
+                           ADD 1 TO CT-REPROVADOS
+                           MOVE "REPROVADO" TO W-STATUS-ALUNO
+                       END-IF
+                   ELSE
+                       ADD 1 TO CT-EXAMEFINAL
+                       MOVE "EXAME FINAL" TO W-STATUS-ALUNO
+                   END-IF
+               ELSE
+                   ADD 1 TO CT-REPROVADOS
+                   MOVE "REPROVADO" TO W-STATUS-ALUNO
+               END-IF
            END-IF.
 
-           ADD 1 TO WALUNOS-TURMA.
-           ADD CT-MEDIA TO SOMA-GERAL.
+           ADD 1 TO W-QTD-TURMA.
+           ADD CT-MEDIA TO W-SOMA-TURMA.
 
 
       *================================================================* 
@@ -236,12 +666,19 @@
            
            IF WTURMA NOT EQUAL TURMA-TRAB
                IF PERMIT-ROD-TURMA EQUAL 1
+                   DIVIDE W-SOMA-TURMA BY W-QTD-TURMA
+                       GIVING W-MEDIA-TURMA
                    PERFORM IMP-ROD-TOT-APROV
                    PERFORM IMP-ROD-TOT-REPROV
+                   PERFORM IMP-ROD-TOT-EXAMEFINAL
                    PERFORM IMP-ROD-MED-GERAL
+                   PERFORM GRAVA-RESUMO-TURMA
                    MOVE ZEROES TO CT-MEDIA
                    MOVE ZEROES TO CT-APROVADOS
                    MOVE ZEROES TO CT-REPROVADOS
+                   MOVE ZEROES TO CT-EXAMEFINAL
+                   MOVE ZEROES TO W-SOMA-TURMA
+                   MOVE ZEROES TO W-QTD-TURMA
                ELSE
                    MOVE 1 TO PERMIT-ROD-TURMA
                END-IF
@@ -290,8 +727,17 @@
            MOVE COD3-TRAB TO VAR-COD3.
            MOVE NOME-TRAB TO VAR-NOME.
            MOVE CT-MEDIA  TO VAR-MEDIA.
+           MOVE W-STATUS-ALUNO TO VAR-STATUS.
            WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
-           
+           IF W-RELALU-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELALU - STATUS: "
+                   W-RELALU-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           ADD 1 TO CT-GRAVADOS.
+           PERFORM IMP-HISTORICO-ALUNO.
+           PERFORM GRAVA-HISTNOVO.
+
 
       *================================================================*     
 
@@ -311,22 +757,95 @@
                AFTER ADVANCING 1 LINE. 
 
 
+      *================================================================*
+
+
+       IMP-ROD-TOT-EXAMEFINAL SECTION.
+           MOVE CT-EXAMEFINAL TO VAR-EXAMEFINAL.
+           WRITE REG-ATR FROM RODAPE-EXAMEFINAL
+               AFTER ADVANCING 1 LINE.
+
+
       *================================================================*
 
 
        IMP-ROD-MED-GERAL SECTION.
-           MOVE CT-MEDIA TO VAR-MEDIA-GERAL. 
+           MOVE W-MEDIA-TURMA TO VAR-MEDIA-GERAL.
            WRITE REG-ATR FROM RODAPE-MEDIA AFTER ADVANCING 1 LINE.
-           
+
+
+      *================================================================*
+      * RESUMO GERAL POR TURMA
+
+
+       GRAVA-RESUMO-TURMA SECTION.
+           ADD 1 TO CT-RESUMO-TURMAS.
+           MOVE WTURMA       TO RES-TURMA (CT-RESUMO-TURMAS).
+           MOVE W-MEDIA-TURMA TO RES-MEDIA (CT-RESUMO-TURMAS).
+           MOVE CT-APROVADOS  TO RES-APROV (CT-RESUMO-TURMAS).
+           MOVE CT-REPROVADOS TO RES-REPROV (CT-RESUMO-TURMAS).
+           MOVE CT-EXAMEFINAL TO RES-EXAMEFINAL (CT-RESUMO-TURMAS).
+
+
+      *================================================================*
+
+
+       IMP-RESUMO-TURMAS SECTION.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR FROM CAB-RESUMO-TIT AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM CAB-RESUMO-DADOS AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO W-RESUMO-I.
+           PERFORM IMP-RESUMO-LINHA CT-RESUMO-TURMAS TIMES.
+
+
+      *================================================================*
+
+
+       IMP-RESUMO-LINHA SECTION.
+           ADD 1 TO W-RESUMO-I.
+           MOVE RES-TURMA  (W-RESUMO-I) TO VAR-RES-TURMA.
+           MOVE RES-MEDIA  (W-RESUMO-I) TO VAR-RES-MEDIA.
+           MOVE RES-APROV  (W-RESUMO-I) TO VAR-RES-APROV.
+           MOVE RES-REPROV (W-RESUMO-I) TO VAR-RES-REPROV.
+           MOVE RES-EXAMEFINAL (W-RESUMO-I) TO VAR-RES-EXAMEFINAL.
+           WRITE REG-ATR FROM DET-RESUMO AFTER ADVANCING 1 LINE.
+
+
+      *================================================================*
+
+
+       IMP-ESTATISTICAS SECTION.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-ESTAT-TIT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS LIDOS:" TO ROT-ESTAT.
+           MOVE CT-LIDOS TO VAL-ESTAT.
+           WRITE REG-ATR FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS GRAVADOS:" TO ROT-ESTAT.
+           MOVE CT-GRAVADOS TO VAL-ESTAT.
+           WRITE REG-ATR FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE REG-ATR FROM DET-ESTAT-DATAHORA AFTER ADVANCING 1 LINE.
+
 
       *================================================================*
 
 
        FIM SECTION.
-           PERFORM IMP-ROD-TOT-APROV
-           PERFORM IMP-ROD-TOT-REPROV
-           PERFORM IMP-ROD-MED-GERAL.
-           CLOSE RELALU.
+           IF W-QTD-TURMA GREATER THAN ZEROES
+               DIVIDE W-SOMA-TURMA BY W-QTD-TURMA GIVING W-MEDIA-TURMA
+               PERFORM IMP-ROD-TOT-APROV
+               PERFORM IMP-ROD-TOT-REPROV
+               PERFORM IMP-ROD-TOT-EXAMEFINAL
+               PERFORM IMP-ROD-MED-GERAL
+               PERFORM GRAVA-RESUMO-TURMA
+           END-IF.
+           IF CT-RESUMO-TURMAS GREATER THAN ZEROES
+               PERFORM IMP-RESUMO-TURMAS
+           END-IF.
+           PERFORM IMP-ESTATISTICAS.
+           CLOSE RELALU HISTNOVO.
            
        
       *================================================================* 
\ No newline at end of file
