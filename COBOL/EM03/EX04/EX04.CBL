@@ -7,10 +7,10 @@
        DATE-WRITTEN.   11/11/2023.
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICAR.
-      *REMARKS.  LER O ARQUIVO DE ENTRADA CADCLIE, CLASSIFICANDO-O
-      *          EM ORDEM ASCENDENTE POR CPF, ALEM DE SEPARAR OS
-      *          DADOS POR ESTADO E CIDADE PRIMEIRAMENTE, GERANDO
-      *          O RELATORIO DE SAIDA RELGERAL.
+      *REMARKS.  LER O CADASTRO UNIFICADO DE CLIENTES (CADCLI),
+      *          CLASSIFICANDO-O EM ORDEM ASCENDENTE POR CPF, ALEM
+      *          DE SEPARAR OS DADOS POR ESTADO E CIDADE
+      *          PRIMEIRAMENTE, GERANDO O RELATORIO DE SAIDA RELGERAL.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -20,22 +20,22 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADCLIE ASSIGN TO DISK ORGANIZATION IS LINE
-           SEQUENTIAL.
+       SELECT CADCLI ASSIGN TO DISK ORGANIZATION IS LINE
+           SEQUENTIAL
+           FILE STATUS IS W-CADCLI-STATUS.
        SELECT TRAB ASSIGN TO DISK.
-       SELECT RELGERAL ASSIGN TO DISK.
+       SELECT RELGERAL ASSIGN TO DISK
+           FILE STATUS IS W-RELGERAL-STATUS.
+       SELECT RELREJ ASSIGN TO DISK ORGANIZATION IS LINE
+           SEQUENTIAL
+           FILE STATUS IS W-RELREJ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD CADCLIE LABEL RECORD ARE STANDARD 
-           VALUE OF FILE-ID IS "CADCLIE.DAT".
+       FD CADCLI LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
        01 CAD-ENT.
-           02 COD-ENT        PIC 9(03).
-           02 CPF-ENT        PIC 9(11).
-           02 NOME-ENT       PIC X(30).
-           02 ESTADO-ENT     PIC X(02).
-           02 CIDADE-ENT     PIC X(30).
-           02 EMAIL-ENT      PIC X(30).
+       COPY CADCLI.
 
        SD TRAB.
        01 CAD-TRAB.
@@ -49,15 +49,47 @@
          02 CIDADE-TRAB      PIC X(30).
          02 EMAIL-TRAB       PIC X(30).
 
-       FD RELGERAL LABEL RECORD ARE OMMITED.
+       FD RELGERAL LABEL RECORD ARE OMITTED.
        01 REL-GRL         PIC X(80).
 
+       FD RELREJ LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELREJ.DAT".
+       01 REG-REJ.
+           02 REJ-CPF       PIC 9(11).
+           02 FILLER        PIC X(02) VALUE SPACES.
+           02 REJ-NOME      PIC X(30).
+           02 FILLER        PIC X(02) VALUE SPACES.
+           02 REJ-EMAIL     PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ PIC XXX VALUE "NAO".
        77 CT-LIN PIC 9(02) VALUE 21.
        77 CT-PAG PIC 9(02) VALUE 0.
-       77 CT-I PIC 99 VALUE 1.
        77 WCIDADE-REL PIC X(30).
+       77 WESTADO-REL PIC X(02).
+       77 CT-CID PIC 9(03) VALUE ZEROS.
+       77 CT-ESTADO PIC 9(03) VALUE ZEROS.
+       77 CT-EMAIL-INVALIDO PIC 9(03) VALUE ZEROS.
+       77 W-EMAIL-VALIDO PIC X(03) VALUE "SIM".
+
+      *    VALIDACAO DE CPF COMPARTILHADA COM FXC E EX02 (EM02)
+       77 CT-CPF-INVALIDO PIC 9(03) VALUE ZEROS.
+       77 W-CPF-VALIDO PIC X(03) VALUE "SIM".
+
+      *    FILE STATUS DOS ARQUIVOS
+       77 W-CADCLI-STATUS PIC X(02) VALUE "00".
+       77 W-RELGERAL-STATUS PIC X(02) VALUE "00".
+       77 W-RELREJ-STATUS PIC X(02) VALUE "00".
+       77 W-CT-ARROBA PIC 9(02) VALUE ZEROS.
+       77 W-CT-PONTO PIC 9(02) VALUE ZEROS.
+       77 W-EMAIL-USUARIO PIC X(30).
+       77 W-EMAIL-DOMINIO PIC X(30).
+
+      *    ESTATISTICAS DE EXECUCAO
+       77 CT-LIDOS PIC 9(05) VALUE ZEROS.
+       77 CT-GRAVADOS PIC 9(05) VALUE ZEROS.
+       77 W-DATA-ESTAT PIC 9(08) VALUE ZEROS.
+       77 W-HORA-ESTAT PIC 9(06) VALUE ZEROS.
 
        01 CAB-01.
            02 FILLER PIC X(23) VALUE SPACES.
@@ -95,57 +127,108 @@
            02 FILLER PIC X(03) VALUE SPACES.
            02 EMAIL-DET PIC X(30).
 
+       01 ROD-CID.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE
+               "TOTAL DE CLIENTES NA CIDADE: ".
+           02 ROD-CID-QTD PIC ZZ9.
+           02 FILLER PIC X(38) VALUE SPACES.
+
+       01 ROD-ESTADO.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE
+               "TOTAL DE CLIENTES NO ESTADO: ".
+           02 ROD-ESTADO-QTD PIC ZZ9.
+           02 FILLER PIC X(38) VALUE SPACES.
+
+       01 ROD-EMAIL.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE
+               "TOTAL DE E-MAILS INVALIDOS: ".
+           02 ROD-EMAIL-QTD PIC ZZ9.
+           02 FILLER PIC X(38) VALUE SPACES.
+
+       01 ROD-CPF-INVALIDO.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE
+               "TOTAL DE CPF INVALIDOS:     ".
+           02 ROD-CPF-QTD PIC ZZ9.
+           02 FILLER PIC X(38) VALUE SPACES.
+
+       01 CAB-ESTAT-TIT.
+           02 FILLER PIC X(28) VALUE SPACES.
+           02 FILLER PIC X(24) VALUE
+               "ESTATISTICAS DE EXECUCAO".
+           02 FILLER PIC X(28) VALUE SPACES.
+
+       01 DET-ESTAT.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 ROT-ESTAT PIC X(30).
+           02 VAL-ESTAT PIC ZZZZZ9.
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 DET-ESTAT-DATAHORA.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 VAR-ESTAT-DATA PIC 9(08).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "HORA: ".
+           02 VAR-ESTAT-HORA PIC 9(06).
+           02 FILLER PIC X(41) VALUE SPACES.
+
        01 TABELA.
-         02 TAB-SIGLAS-ESTADOS.
-           03 FILLER PIC X(21) VALUE "ACACRE               ".
-           03 FILLER PIC X(21) VALUE "ALALAGOAS            ".
-           03 FILLER PIC X(21) VALUE "AMAMAZONAS           ".
-           03 FILLER PIC X(21) VALUE "APAMAPA              ".
-           03 FILLER PIC X(21) VALUE "BABAHIA              ".
-           03 FILLER PIC X(21) VALUE "CECEARA              ".
-           03 FILLER PIC X(21) VALUE "DFDISTRITO FEDERAL   ".
-           03 FILLER PIC X(21) VALUE "ESESPIRITO SANTO     ".
-           03 FILLER PIC X(21) VALUE "GOGOIAS              ".
-           03 FILLER PIC X(21) VALUE "MAMARANHAO           ".
-           03 FILLER PIC X(21) VALUE "MGMINAS GERAIS       ".
-           03 FILLER PIC X(21) VALUE "MSMATO GROSSO DO SUL ".
-           03 FILLER PIC X(21) VALUE "MTMATO GROSSO        ".
-           03 FILLER PIC X(21) VALUE "PAPARA               ".
-           03 FILLER PIC X(21) VALUE "PBPARAIBA            ".
-           03 FILLER PIC X(21) VALUE "PEPERNAMBUCO         ".
-           03 FILLER PIC X(21) VALUE "PIPIAUI              ".
-           03 FILLER PIC X(21) VALUE "PRPARANA             ".
-           03 FILLER PIC X(21) VALUE "RJRIO DE JANEIRO     ".
-           03 FILLER PIC X(21) VALUE "RNRIO GRANDE DO NORTE".
-           03 FILLER PIC X(21) VALUE "RORONDONIA           ".
-           03 FILLER PIC X(21) VALUE "RRRORAIMA            ".
-           03 FILLER PIC X(21) VALUE "RSRIO GRANDE DO SUL  ".
-           03 FILLER PIC X(21) VALUE "SCSANTA CATARINA     ".
-           03 FILLER PIC X(21) VALUE "SESERGIPE            ".
-           03 FILLER PIC X(21) VALUE "SPSAO PAULO          ".
-           03 FILLER PIC X(21) VALUE "TOTOCANTINS          ".
-
-       01 TAB-ESTADOS REDEFINES TABELA OCCURS 27 TIMES.
+      *    TABELA DE SIGLAS DE ESTADOS COMPARTILHADA COM EX05 (EM03)
+           COPY ESTADOS.
+
+       01 TAB-ESTADOS REDEFINES TABELA OCCURS 27 TIMES
+           ASCENDING KEY IS SIGLA INDEXED BY IDX-ESTADO.
            02 SIGLA  PIC X(02).
            02 ESTADO PIC X(19).
-       
+
        PROCEDURE DIVISION.
        PGM-EX04.
-           SORT TRAB ASCENDING KEY ESTADO-TRAB, CIDADE-TRAB, 
-               CPF-TRAB USING CADCLIE OUTPUT PROCEDURE ROT-SAIDA.
+           SORT TRAB ASCENDING KEY ESTADO-TRAB, CIDADE-TRAB,
+               CPF-TRAB USING CADCLI OUTPUT PROCEDURE ROT-SAIDA.
+      *    FILE STATUS DOS ARQUIVOS - CADCLI E LIDO
+      *    INTERNAMENTE PELO VERBO SORT (CLAUSULA USING); O STATUS E
+      *    VERIFICADO AQUI, APOS O SORT DEVOLVER O CONTROLE.
+           IF W-CADCLI-STATUS NOT EQUAL "00" AND
+              W-CADCLI-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE CADCLI - STATUS: "
+                   W-CADCLI-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
            STOP RUN.
 
        ROT-SAIDA SECTION.
            PERFORM INICIO.
            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM FIM.
-           
+
        INICIO SECTION.
-           OPEN OUTPUT RELGERAL.
+           OPEN OUTPUT RELGERAL RELREJ.
+           PERFORM VERIFICA-ABERTURA.
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-ESTAT FROM TIME.
            PERFORM LEITURA.
-       
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA SECTION.
+           IF W-RELGERAL-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELGERAL - STATUS: "
+                   W-RELGERAL-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           IF W-RELREJ-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELREJ - STATUS: "
+                   W-RELREJ-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
        LEITURA SECTION.
            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
 
        PRINCIPAL SECTION.
            PERFORM IMPRESSAO.
@@ -154,10 +237,30 @@
        IMPRESSAO SECTION.
            IF CT-LIN GREATER THAN 19
                PERFORM CABECALHO.
-           
-           IF CIDADE-TRAB NOT EQUAL WCIDADE-REL
+
+           IF ESTADO-TRAB NOT EQUAL WESTADO-REL
+               IF WCIDADE-REL NOT EQUAL SPACES
+                   PERFORM IMP-ROD-CID
+               END-IF
+               MOVE ZEROS TO CT-CID
+
+               IF WESTADO-REL NOT EQUAL SPACES
+                   PERFORM IMP-ROD-ESTADO
+               END-IF
+               MOVE ESTADO-TRAB TO WESTADO-REL
+               MOVE ZEROS TO CT-ESTADO
+
                MOVE CIDADE-TRAB TO WCIDADE-REL
-               PERFORM IMP-CAB-LOCAL.
+               PERFORM IMP-CAB-LOCAL
+           ELSE
+               IF CIDADE-TRAB NOT EQUAL WCIDADE-REL
+                   IF WCIDADE-REL NOT EQUAL SPACES
+                       PERFORM IMP-ROD-CID
+                   END-IF
+                   MOVE CIDADE-TRAB TO WCIDADE-REL
+                   MOVE ZEROS TO CT-CID
+                   PERFORM IMP-CAB-LOCAL
+               END-IF.
            PERFORM IMP-DETALHE.
 
        CABECALHO SECTION.
@@ -169,29 +272,132 @@
            MOVE ZEROES TO CT-LIN.
 
        IMP-CAB-LOCAL SECTION.
-           PERFORM BUSCA-ESTADO UNTIL CT-I GREATER THAN 27.
-           MOVE 1 TO CT-I.
+           PERFORM BUSCA-ESTADO.
            MOVE CIDADE-TRAB TO CIDADE-CAB.
            WRITE REL-GRL FROM CAB-02 AFTER ADVANCING 2 LINES.
            WRITE REL-GRL FROM CAB-03 AFTER ADVANCING 2 LINES.
            WRITE REL-GRL FROM CAB-04 AFTER ADVANCING 2 LINES.
-       
+
        BUSCA-ESTADO SECTION.
-           IF SIGLA(CT-I) EQUAL ESTADO-TRAB
-               MOVE ESTADO(CT-I) TO ESTADO-CAB
-               MOVE 99 TO CT-I
-           ELSE
-               ADD 1 TO CT-I.
-               IF CT-I EQUAL 27
-                   MOVE "ESTADO INVALIDO    " TO ESTADO-CAB.
+           SET IDX-ESTADO TO 1.
+           SEARCH ALL TAB-ESTADOS
+               AT END
+                   MOVE "ESTADO INVALIDO    " TO ESTADO-CAB
+               WHEN SIGLA (IDX-ESTADO) EQUAL ESTADO-TRAB
+                   MOVE ESTADO (IDX-ESTADO) TO ESTADO-CAB
+           END-SEARCH.
+
+       IMP-ROD-CID SECTION.
+           IF WCIDADE-REL NOT EQUAL SPACES
+               MOVE CT-CID TO ROD-CID-QTD
+               WRITE REL-GRL FROM ROD-CID AFTER ADVANCING 2 LINES
+           END-IF.
+
+       IMP-ROD-ESTADO SECTION.
+           IF WESTADO-REL NOT EQUAL SPACES
+               MOVE CT-ESTADO TO ROD-ESTADO-QTD
+               WRITE REL-GRL FROM ROD-ESTADO AFTER ADVANCING 2 LINES
+           END-IF.
 
        IMP-DETALHE SECTION.
            MOVE NUM-CPF-TRAB TO CPF-NUM-DET.
            MOVE DIGT-CPF-TRAB TO CPF-DIGT-DET.
            MOVE NOME-TRAB TO NOME-DET.
            MOVE EMAIL-TRAB TO EMAIL-DET.
-           WRITE REL-GRL FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CT-LIN.
-           
+           PERFORM VALIDA-EMAIL.
+           CALL "VALCPF" USING NUM-CPF-TRAB DIGT-CPF-TRAB
+               W-CPF-VALIDO.
+           IF W-EMAIL-VALIDO EQUAL "NAO"
+               PERFORM IMP-REJ-EMAIL
+           ELSE IF W-CPF-VALIDO EQUAL "NAO"
+               PERFORM IMP-REJ-CPF
+           ELSE
+               WRITE REL-GRL FROM DETALHE AFTER ADVANCING 1 LINE
+               IF W-RELGERAL-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO NA GRAVACAO DE RELGERAL - STATUS: "
+                       W-RELGERAL-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO CT-LIN
+               ADD 1 TO CT-CID
+               ADD 1 TO CT-ESTADO
+               ADD 1 TO CT-GRAVADOS.
+
+       VALIDA-EMAIL SECTION.
+           MOVE "SIM" TO W-EMAIL-VALIDO.
+           MOVE ZEROS TO W-CT-ARROBA.
+           INSPECT EMAIL-TRAB TALLYING W-CT-ARROBA FOR ALL "@".
+           IF W-CT-ARROBA NOT EQUAL 1
+               MOVE "NAO" TO W-EMAIL-VALIDO
+           ELSE
+               MOVE SPACES TO W-EMAIL-USUARIO W-EMAIL-DOMINIO
+               UNSTRING EMAIL-TRAB DELIMITED BY "@"
+                   INTO W-EMAIL-USUARIO W-EMAIL-DOMINIO
+               IF W-EMAIL-USUARIO EQUAL SPACES OR
+                  W-EMAIL-DOMINIO EQUAL SPACES
+                   MOVE "NAO" TO W-EMAIL-VALIDO
+               ELSE
+                   MOVE ZEROS TO W-CT-PONTO
+                   INSPECT W-EMAIL-DOMINIO TALLYING W-CT-PONTO
+                       FOR ALL "."
+                   IF W-CT-PONTO EQUAL ZEROS
+                       MOVE "NAO" TO W-EMAIL-VALIDO
+                   END-IF
+               END-IF
+           END-IF.
+
+       IMP-REJ-EMAIL SECTION.
+           MOVE CPF-TRAB TO REJ-CPF.
+           MOVE NOME-TRAB TO REJ-NOME.
+           MOVE EMAIL-TRAB TO REJ-EMAIL.
+           WRITE REG-REJ.
+           IF W-RELREJ-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELREJ - STATUS: "
+                   W-RELREJ-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           ADD 1 TO CT-EMAIL-INVALIDO.
+
+       IMP-ROD-EMAIL SECTION.
+           MOVE CT-EMAIL-INVALIDO TO ROD-EMAIL-QTD.
+           WRITE REL-GRL FROM ROD-EMAIL AFTER ADVANCING 2 LINES.
+
+       IMP-REJ-CPF SECTION.
+           MOVE CPF-TRAB TO REJ-CPF.
+           MOVE NOME-TRAB TO REJ-NOME.
+           MOVE EMAIL-TRAB TO REJ-EMAIL.
+           WRITE REG-REJ.
+           IF W-RELREJ-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELREJ - STATUS: "
+                   W-RELREJ-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           ADD 1 TO CT-CPF-INVALIDO.
+
+       IMP-ROD-CPF SECTION.
+           MOVE CT-CPF-INVALIDO TO ROD-CPF-QTD.
+           WRITE REL-GRL FROM ROD-CPF-INVALIDO AFTER ADVANCING 2
+               LINES.
+
+       IMP-ESTATISTICAS SECTION.
+           MOVE SPACES TO REL-GRL.
+           WRITE REL-GRL AFTER ADVANCING 2 LINES.
+           WRITE REL-GRL FROM CAB-ESTAT-TIT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS LIDOS:" TO ROT-ESTAT.
+           MOVE CT-LIDOS TO VAL-ESTAT.
+           WRITE REL-GRL FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS GRAVADOS:" TO ROT-ESTAT.
+           MOVE CT-GRAVADOS TO VAL-ESTAT.
+           WRITE REL-GRL FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE REL-GRL FROM DET-ESTAT-DATAHORA AFTER ADVANCING 1 LINE.
+
        FIM SECTION.
-           CLOSE RELGERAL.
\ No newline at end of file
+           PERFORM IMP-ROD-CID.
+           PERFORM IMP-ROD-ESTADO.
+           PERFORM IMP-ROD-EMAIL.
+           PERFORM IMP-ROD-CPF.
+           PERFORM IMP-ESTATISTICAS.
+           CLOSE RELGERAL RELREJ.
\ No newline at end of file
