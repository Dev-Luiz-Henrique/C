@@ -21,13 +21,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ARQVENDA ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-ARQVENDA-STATUS.
 
        SELECT RELVENDA ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-RELVENDA-STATUS.
 
        SELECT TRAB ASSIGN TO DISK.
 
+       SELECT ARQVENDANT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-ARQVENDANT-STATUS.
+
+       SELECT RELEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-RELEXC-STATUS.
+
+       SELECT ARQVENDYTD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-YTD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -50,18 +64,83 @@
        01 REG-ATR.
            02 REL-ATR PIC X(80).
 
+       FD ARQVENDANT LABEL RECORD ARE STANDARD
+        VALUE OF FILE-ID IS "VENDANT.DAT".
+       01 REG-ENT-ANT.
+           02 ESTADO-ENT-ANT      PIC X(02).
+           02 NR-VENDEDOR-ANT     PIC 9(05).
+           02 NOME-VENDEDOR-ANT   PIC X(20).
+           02 VALOR-VENDA-ANT     PIC 9(07)V99.
+
+       FD RELEXC LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELEXC.DAT".
+       01 REG-EXC.
+           02 EXC-ESTADO          PIC X(02).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 EXC-VENDEDOR         PIC 9(05).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 EXC-NOME             PIC X(20).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 EXC-VALOR            PIC 9(07)V99.
+
+       FD ARQVENDYTD LABEL RECORD ARE STANDARD
+        VALUE OF FILE-ID IS "VENDYTD.DAT".
+       01 REG-YTD.
+           02 YTD-ANO              PIC 9(04).
+           02 YTD-TOTAL            PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ PIC X(03) VALUE "NAO".
+       77 FIM-ARQ-ANT PIC X(03) VALUE "NAO".
        77 CT-I PIC 99 VALUE 1.
        77 CT-LIN PIC 99 VALUE 21.
        77 CT-PAG PIC 99 VALUE ZEROES.
+       77 CT-RANKING PIC 9(03) VALUE ZEROES.
+       77 CT-EXC-ESTADO PIC 9(03) VALUE ZEROES.
+
+      *    ESTATISTICAS DE EXECUCAO
+       77 CT-LIDOS PIC 9(05) VALUE ZEROES.
+       77 CT-GRAVADOS PIC 9(05) VALUE ZEROES.
+       77 W-DATA-ESTAT PIC 9(08) VALUE ZEROES.
+       77 W-HORA-ESTAT PIC 9(06) VALUE ZEROES.
+
+      *    FILE STATUS DOS ARQUIVOS
+       77 W-ARQVENDA-STATUS PIC X(02) VALUE "00".
+       77 W-RELVENDA-STATUS PIC X(02) VALUE "00".
+       77 W-ARQVENDANT-STATUS PIC X(02) VALUE "00".
+       77 W-RELEXC-STATUS PIC X(02) VALUE "00".
+
+       77 W-YTD-STATUS PIC X(02) VALUE "00".
+       77 W-YTD-EXISTE PIC X(03) VALUE "NAO".
+       77 W-YTD-TOTAL-ACUM PIC 9(09)V99 VALUE ZEROES.
+       01 W-DATA-SISTEMA-YTD.
+           02 W-YTD-SIS-ANO PIC 9(04).
+           02 W-YTD-SIS-MM PIC 9(02).
+           02 W-YTD-SIS-DD PIC 9(02).
 
        77 WNR-VENDEDOR PIC 9(05) VALUE ZEROES.
        77 W-ESTADO PIC X(02) VALUE SPACES.
+       77 WNOME-VENDEDOR PIC X(20) VALUE SPACES.
+       77 W-ESTADO-VALIDO PIC X(03) VALUE "SIM".
 
        77 WTOT-ESTADO PIC 9(07)V99.
        77 WTOT-VENDEDOR PIC 9(07)V99.
        77 WTOT-COMP PIC 9(07)V99.
+       77 WTOT-COMP-ANT PIC 9(07)V99 VALUE ZEROES.
+       77 W-VARIACAO PIC S9(07)V99 VALUE ZEROES.
+       77 W-PERC-VARIACAO PIC S9(03)V99 VALUE ZEROES.
+
+       77 W-RANK-I PIC 9(03) VALUE ZEROES.
+       77 W-RANK-POS PIC 9(03) VALUE ZEROES.
+       77 W-RANK-MAIOR PIC 9(07)V99 VALUE ZEROES.
+       77 W-RANKING-TOPN PIC 9(02) VALUE 5.
+
+       01 TAB-RANKING.
+           02 TAB-RANKING-OCR OCCURS 500 TIMES.
+               03 RANK-VENDEDOR  PIC 9(05).
+               03 RANK-NOME      PIC X(20).
+               03 RANK-TOTAL     PIC 9(07)V99.
+               03 RANK-IMPRESSO  PIC X(03) VALUE "NAO".
  
        01 CAB-01.
            02 FILLER PIC X(19) VALUE SPACES.
@@ -108,35 +187,102 @@
            02 FILLER PIC X(20) VALUE "TOTAL DA COMPANHIA: ".
            02 TOT-COMP PIC 9(07)V99.
 
+       01 RODAPE-04.
+           02 FILLER PIC X(40) VALUE SPACES.
+           02 FILLER PIC X(31) VALUE
+               "VENDAS COM ESTADO INVALIDO: ".
+           02 ROD-EXC-QTD PIC ZZ9.
+           02 FILLER PIC X(06) VALUE SPACES.
+
+       01 CAB-RANK-TIT.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(45) VALUE
+               "RANKING DOS MAIORES VENDEDORES".
+           02 FILLER PIC X(15) VALUE SPACES.
+
+       01 DET-RANK.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 RANK-DET-VEND PIC 9(05).
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 RANK-DET-NOME PIC X(20).
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 RANK-DET-TOTAL PIC 9(07)V99.
+           02 FILLER PIC X(21) VALUE SPACES.
+
+       01 CAB-VAR-TIT.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(45) VALUE
+               "VARIACAO DE VENDAS - PERIODO ATUAL X ANTERIOR".
+           02 FILLER PIC X(15) VALUE SPACES.
+
+       01 DET-VAR-ANT.
+           02 FILLER PIC X(44) VALUE SPACES.
+           02 FILLER PIC X(27) VALUE
+               "TOTAL DO PERIODO ANTERIOR: ".
+           02 VAR-TOT-ANT PIC 9(07)V99.
+
+       01 DET-VAR-ATU.
+           02 FILLER PIC X(46) VALUE SPACES.
+           02 FILLER PIC X(25) VALUE
+               "TOTAL DO PERIODO ATUAL: ".
+           02 VAR-TOT-ATU PIC 9(07)V99.
+
+       01 DET-VAR-DELTA.
+           02 FILLER PIC X(33) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "VARIACAO: ".
+           02 VAR-VARIACAO PIC -(7)9,99.
+           02 FILLER PIC X(25) VALUE SPACES.
+
+       01 DET-VAR-PERC.
+           02 FILLER PIC X(33) VALUE SPACES.
+           02 FILLER PIC X(23) VALUE
+               "VARIACAO PERCENTUAL: ".
+           02 VAR-PERC PIC -(3)9,99.
+           02 FILLER PIC X(17) VALUE SPACES.
+
+       01 CAB-YTD-TIT.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(45) VALUE
+               "ACUMULADO DE VENDAS NO ANO".
+           02 FILLER PIC X(15) VALUE SPACES.
+
+       01 DET-YTD-ANO.
+           02 FILLER PIC X(51) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE "ANO DE REFERENCIA: ".
+           02 VAR-YTD-ANO PIC 9(04).
+           02 FILLER PIC X(06) VALUE SPACES.
+
+       01 DET-YTD-TOTAL.
+           02 FILLER PIC X(44) VALUE SPACES.
+           02 FILLER PIC X(24) VALUE
+               "TOTAL ACUMULADO NO ANO: ".
+           02 VAR-YTD-TOTAL PIC 9(09)V99.
+           02 FILLER PIC X(01) VALUE SPACES.
+
+       01 CAB-ESTAT-TIT.
+           02 FILLER PIC X(28) VALUE SPACES.
+           02 FILLER PIC X(24) VALUE
+               "ESTATISTICAS DE EXECUCAO".
+           02 FILLER PIC X(28) VALUE SPACES.
+
+       01 DET-ESTAT.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 ROT-ESTAT PIC X(30).
+           02 VAL-ESTAT PIC ZZZZZ9.
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 DET-ESTAT-DATAHORA.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 VAR-ESTAT-DATA PIC 9(08).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "HORA: ".
+           02 VAR-ESTAT-HORA PIC 9(06).
+           02 FILLER PIC X(41) VALUE SPACES.
+
        01 TABELA.
-         02 TAB-SIGLAS-ESTADOS.
-           03 FILLER PIC X(21) VALUE "ACACRE               ".
-           03 FILLER PIC X(21) VALUE "ALALAGOAS            ".
-           03 FILLER PIC X(21) VALUE "AMAMAZONAS           ".
-           03 FILLER PIC X(21) VALUE "APAMAPA              ".
-           03 FILLER PIC X(21) VALUE "BABAHIA              ".
-           03 FILLER PIC X(21) VALUE "CECEARA              ".
-           03 FILLER PIC X(21) VALUE "DFDISTRITO FEDERAL   ".
-           03 FILLER PIC X(21) VALUE "ESESPIRITO SANTO     ".
-           03 FILLER PIC X(21) VALUE "GOGOIAS              ".
-           03 FILLER PIC X(21) VALUE "MAMARANHAO           ".
-           03 FILLER PIC X(21) VALUE "MGMINAS GERAIS       ".
-           03 FILLER PIC X(21) VALUE "MSMATO GROSSO DO SUL ".
-           03 FILLER PIC X(21) VALUE "MTMATO GROSSO        ".
-           03 FILLER PIC X(21) VALUE "PAPARA               ".
-           03 FILLER PIC X(21) VALUE "PBPARAIBA            ".
-           03 FILLER PIC X(21) VALUE "PEPERNAMBUCO         ".
-           03 FILLER PIC X(21) VALUE "PIPIAUI              ".
-           03 FILLER PIC X(21) VALUE "PRPARANA             ".
-           03 FILLER PIC X(21) VALUE "RJRIO DE JANEIRO     ".
-           03 FILLER PIC X(21) VALUE "RNRIO GRANDE DO NORTE".
-           03 FILLER PIC X(21) VALUE "RORONDONIA           ".
-           03 FILLER PIC X(21) VALUE "RRRORAIMA            ".
-           03 FILLER PIC X(21) VALUE "RSRIO GRANDE DO SUL  ".
-           03 FILLER PIC X(21) VALUE "SCSANTA CATARINA     ".
-           03 FILLER PIC X(21) VALUE "SESERGIPE            ".
-           03 FILLER PIC X(21) VALUE "SPSAO PAULO          ".
-           03 FILLER PIC X(21) VALUE "TOTOCANTINS          ".
+      *    TABELA DE SIGLAS DE ESTADOS COMPARTILHADA COM EX04 (EM03)
+           COPY ESTADOS.
 
        01 TAB-ESTADOS REDEFINES TABELA OCCURS 27 TIMES.
            02 SIGLA  PIC X(02).
@@ -149,6 +295,15 @@
             ASCENDING KEY NR-VENDEDOR-TRAB
             USING ARQVENDA
             OUTPUT PROCEDURE ROT-SAIDA.
+      *    FILE STATUS DOS ARQUIVOS - ARQVENDA E LIDO
+      *    INTERNAMENTE PELO VERBO SORT (CLAUSULA USING); O STATUS E
+      *    VERIFICADO AQUI, APOS O SORT DEVOLVER O CONTROLE.
+           IF W-ARQVENDA-STATUS NOT EQUAL "00" AND
+              W-ARQVENDA-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE ARQVENDA - STATUS: "
+                   W-ARQVENDA-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
            STOP RUN.
 
       *================================================================*
@@ -161,13 +316,36 @@
       *================================================================*
 
        INICIO SECTION.
-           OPEN OUTPUT RELVENDA.
+           OPEN OUTPUT RELVENDA RELEXC.
+           PERFORM VERIFICA-ABERTURA.
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-ESTAT FROM TIME.
            PERFORM LEITURA.
 
+      *================================================================*
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA SECTION.
+           IF W-RELVENDA-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELVENDA - STATUS: "
+                   W-RELVENDA-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           IF W-RELEXC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELEXC - STATUS: "
+                   W-RELEXC-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
       *================================================================*
 
        LEITURA SECTION.
            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
+      *    FILE STATUS DOS ARQUIVOS - TRAB E LIDO
+      *    INTERNAMENTE PELO VERBO RETURN (SORT); O STATUS EFETIVO DO
+      *    ARQUIVO DE ORIGEM E VERIFICADO JUNTO AO SORT, EM PGM-EX5.
 
       *================================================================*
 
@@ -211,26 +389,52 @@
            ADD   VALOR-VENDA-TRAB TO WTOT-ESTADO.
            ADD   VALOR-VENDA-TRAB TO WTOT-COMP.
            MOVE  VALOR-VENDA-TRAB TO VENDA-RELAT.
+           MOVE  NOME-VENDEDOR-TRAB TO WNOME-VENDEDOR.
            WRITE REG-ATR FROM DET-01 AFTER ADVANCING 1 LINE.
+           IF W-RELVENDA-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELVENDA - STATUS: "
+                   W-RELVENDA-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
            ADD 1 TO CT-LIN.
+           ADD 1 TO CT-GRAVADOS.
+           IF W-ESTADO-VALIDO EQUAL "NAO"
+               PERFORM IMP-EXC-ESTADO.
 
-      *================================================================* 
+      *================================================================*
+
+       IMP-EXC-ESTADO SECTION.
+           MOVE ESTADO-TRAB TO EXC-ESTADO.
+           MOVE NR-VENDEDOR-TRAB TO EXC-VENDEDOR.
+           MOVE NOME-VENDEDOR-TRAB TO EXC-NOME.
+           MOVE VALOR-VENDA-TRAB TO EXC-VALOR.
+           WRITE REG-EXC.
+           IF W-RELEXC-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELEXC - STATUS: "
+                   W-RELEXC-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           ADD 1 TO CT-EXC-ESTADO.
+
+      *================================================================*
 
        IMP-CAB-ESTADO SECTION.
            PERFORM BUSCA-ESTADO UNTIL CT-I GREATER THAN 27.
            MOVE 1 TO CT-I.
            WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 2 LINES.
 
-      *================================================================* 
+      *================================================================*
 
        BUSCA-ESTADO SECTION.
            IF SIGLA(CT-I) EQUAL ESTADO-TRAB
                MOVE ESTADO(CT-I) TO ESTADO-CAB
+               MOVE "SIM" TO W-ESTADO-VALIDO
                MOVE 99 TO CT-I
            ELSE
                ADD 1 TO CT-I.
                IF CT-I EQUAL 27
-                   MOVE "ESTADO INVALIDO    " TO ESTADO-CAB.
+                   MOVE "ESTADO INVALIDO    " TO ESTADO-CAB
+                   MOVE "NAO" TO W-ESTADO-VALIDO.
 
       *================================================================*
 
@@ -247,8 +451,22 @@
            IF WNR-VENDEDOR NOT EQUAL 0
                MOVE WTOT-VENDEDOR TO TOT-VENDA
                WRITE REG-ATR FROM RODAPE-01 AFTER ADVANCING 2 LINES
+               PERFORM GRAVA-RANKING
                MOVE ZEROES TO WTOT-VENDEDOR.
 
+      *================================================================*
+
+       GRAVA-RANKING SECTION.
+           ADD 1 TO CT-RANKING.
+           IF CT-RANKING GREATER THAN 500
+               DISPLAY "ERRO: NUMERO DE VENDEDORES EXCEDE O LIMITE "
+                   "DE 500"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           MOVE WNR-VENDEDOR TO RANK-VENDEDOR (CT-RANKING).
+           MOVE WNOME-VENDEDOR TO RANK-NOME (CT-RANKING).
+           MOVE WTOT-VENDEDOR TO RANK-TOTAL (CT-RANKING).
+
       *================================================================*
 
        IMP-RODAPE-ESTD SECTION.
@@ -262,11 +480,170 @@
        IMP-RODAPE-COMP SECTION.
            MOVE WTOT-COMP TO TOT-COMP.
            WRITE REG-ATR FROM RODAPE-03 AFTER ADVANCING 2 LINES.
-           
+           MOVE CT-EXC-ESTADO TO ROD-EXC-QTD.
+           WRITE REG-ATR FROM RODAPE-04 AFTER ADVANCING 2 LINES.
+
+      *================================================================*
+
+       IMP-RANKING SECTION.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-RANK-TIT AFTER ADVANCING 2 LINES.
+           PERFORM IMP-RANK-LINHA W-RANKING-TOPN TIMES.
+
+      *================================================================*
+
+       IMP-RANK-LINHA SECTION.
+           MOVE ZEROES TO W-RANK-MAIOR.
+           MOVE ZEROES TO W-RANK-POS.
+           MOVE 1 TO W-RANK-I.
+           PERFORM ACHA-MAIOR-RANKING UNTIL W-RANK-I GREATER THAN
+               CT-RANKING.
+           IF W-RANK-POS NOT EQUAL ZEROES
+               MOVE RANK-VENDEDOR (W-RANK-POS) TO RANK-DET-VEND
+               MOVE RANK-NOME (W-RANK-POS) TO RANK-DET-NOME
+               MOVE RANK-TOTAL (W-RANK-POS) TO RANK-DET-TOTAL
+               WRITE REG-ATR FROM DET-RANK AFTER ADVANCING 1 LINE
+               MOVE "SIM" TO RANK-IMPRESSO (W-RANK-POS).
+
+      *================================================================*
+
+       ACHA-MAIOR-RANKING SECTION.
+           IF RANK-IMPRESSO (W-RANK-I) EQUAL "NAO" AND
+              RANK-TOTAL (W-RANK-I) GREATER THAN W-RANK-MAIOR
+               MOVE RANK-TOTAL (W-RANK-I) TO W-RANK-MAIOR
+               MOVE W-RANK-I TO W-RANK-POS.
+           ADD 1 TO W-RANK-I.
+
+      *================================================================*
+
+       LE-VENDAS-ANT SECTION.
+           OPEN INPUT ARQVENDANT.
+           IF W-ARQVENDANT-STATUS NOT EQUAL "00"
+               MOVE "SIM" TO FIM-ARQ-ANT
+           ELSE
+               PERFORM LEITURA-ANT
+               PERFORM SOMA-ANT UNTIL FIM-ARQ-ANT EQUAL "SIM"
+               CLOSE ARQVENDANT
+           END-IF.
+
       *================================================================*
-           
+
+       LEITURA-ANT SECTION.
+           READ ARQVENDANT AT END MOVE "SIM" TO FIM-ARQ-ANT.
+           IF FIM-ARQ-ANT NOT EQUAL "SIM" AND
+              W-ARQVENDANT-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE ARQVENDANT - STATUS: "
+                   W-ARQVENDANT-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+      *================================================================*
+
+       SOMA-ANT SECTION.
+           ADD VALOR-VENDA-ANT TO WTOT-COMP-ANT.
+           PERFORM LEITURA-ANT.
+
+      *================================================================*
+
+       IMP-VARIACAO SECTION.
+           COMPUTE W-VARIACAO = WTOT-COMP - WTOT-COMP-ANT.
+           IF WTOT-COMP-ANT NOT EQUAL ZEROES
+               COMPUTE W-PERC-VARIACAO ROUNDED =
+                   (W-VARIACAO / WTOT-COMP-ANT) * 100
+           ELSE
+               MOVE ZEROES TO W-PERC-VARIACAO.
+           MOVE WTOT-COMP-ANT TO VAR-TOT-ANT.
+           MOVE WTOT-COMP TO VAR-TOT-ATU.
+           MOVE W-VARIACAO TO VAR-VARIACAO.
+           MOVE W-PERC-VARIACAO TO VAR-PERC.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-VAR-TIT AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM DET-VAR-ANT AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM DET-VAR-ATU AFTER ADVANCING 1 LINES.
+           WRITE REG-ATR FROM DET-VAR-DELTA AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM DET-VAR-PERC AFTER ADVANCING 1 LINES.
+
+      *================================================================*
+
+       LE-VENDAS-YTD SECTION.
+           ACCEPT W-DATA-SISTEMA-YTD FROM DATE YYYYMMDD.
+           MOVE "SIM" TO W-YTD-EXISTE.
+           OPEN INPUT ARQVENDYTD.
+           IF W-YTD-STATUS NOT EQUAL "00"
+               MOVE "NAO" TO W-YTD-EXISTE
+           ELSE
+               READ ARQVENDYTD AT END MOVE "NAO" TO W-YTD-EXISTE
+               IF W-YTD-STATUS NOT EQUAL "00" AND
+                  W-YTD-STATUS NOT EQUAL "10"
+                   DISPLAY "ERRO NA LEITURA DE ARQVENDYTD - STATUS: "
+                       W-YTD-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE ARQVENDYTD
+           END-IF.
+
+           IF W-YTD-EXISTE EQUAL "SIM" AND YTD-ANO EQUAL W-YTD-SIS-ANO
+               COMPUTE W-YTD-TOTAL-ACUM = YTD-TOTAL + WTOT-COMP
+           ELSE
+               MOVE WTOT-COMP TO W-YTD-TOTAL-ACUM
+           END-IF.
+
+           OPEN OUTPUT ARQVENDYTD.
+           IF W-YTD-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR ARQVENDYTD - STATUS: "
+                   W-YTD-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           MOVE W-YTD-SIS-ANO TO YTD-ANO.
+           MOVE W-YTD-TOTAL-ACUM TO YTD-TOTAL.
+           WRITE REG-YTD.
+           IF W-YTD-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE ARQVENDYTD - STATUS: "
+                   W-YTD-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           CLOSE ARQVENDYTD.
+
+      *================================================================*
+
+       IMP-YTD SECTION.
+           MOVE W-YTD-SIS-ANO TO VAR-YTD-ANO.
+           MOVE W-YTD-TOTAL-ACUM TO VAR-YTD-TOTAL.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-YTD-TIT AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM DET-YTD-ANO AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM DET-YTD-TOTAL AFTER ADVANCING 1 LINES.
+
+      *================================================================*
+
+      *================================================================*
+
+       IMP-ESTATISTICAS SECTION.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-ESTAT-TIT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS LIDOS:" TO ROT-ESTAT.
+           MOVE CT-LIDOS TO VAL-ESTAT.
+           WRITE REG-ATR FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS GRAVADOS:" TO ROT-ESTAT.
+           MOVE CT-GRAVADOS TO VAL-ESTAT.
+           WRITE REG-ATR FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE REG-ATR FROM DET-ESTAT-DATAHORA AFTER ADVANCING 1 LINE.
+
        FIM SECTION.
            PERFORM IMP-RODAPE-VEND.
            PERFORM IMP-RODAPE-ESTD.
            PERFORM IMP-RODAPE-COMP.
-           CLOSE RELVENDA.
\ No newline at end of file
+           PERFORM IMP-RANKING.
+           PERFORM LE-VENDAS-ANT.
+           PERFORM IMP-VARIACAO.
+           PERFORM LE-VENDAS-YTD.
+           PERFORM IMP-YTD.
+           PERFORM IMP-ESTATISTICAS.
+           CLOSE RELVENDA RELEXC.
\ No newline at end of file
