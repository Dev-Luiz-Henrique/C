@@ -22,9 +22,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT CADVEND ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-CADVEND-STATUS.
        SELECT TRAB ASSIGN TO DISK.
-       SELECT REL-PAG ASSIGN TO DISK.
+       SELECT REL-PAG ASSIGN TO DISK
+           FILE STATUS IS W-RELPAG-STATUS.
+       SELECT TABCOM ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-TABCOM-STATUS.
+       SELECT RELBANCO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-RELBANCO-STATUS.
+       SELECT RELEXCSAL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS W-RELEXCSAL-STATUS.
+       SELECT GLCONTAB ASSIGN TO DISK
+           FILE STATUS IS W-GLCONTAB-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,7 +51,7 @@
            02 VENDA-ENT            PIC 9(07)V99.
            02 SALARIO-ENT          PIC 9(07)V99.
            02 DESCONTO-ENT         PIC 9(05)V99.
-       
+
        SD TRAB.
        01 REG-TRAB.
            02 COD-DEP-TRAB         PIC X(01).
@@ -53,21 +66,91 @@
        01 REG-ATR.
            02 REL-ART              PIC X(80).
 
+       FD TABCOM LABEL RECORD ARE STANDARD
+       VALUE OF FILE-ID IS "TABCOM.DAT".
+       01 REG-TABCOM.
+           02 TABCOM-LIMITE         PIC 9(07)V99.
+           02 TABCOM-TAXA           PIC 9V999.
+
+       FD RELBANCO LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELBANCO.DAT".
+       01 REG-BANCO.
+           02 BANCO-COD-VEN         PIC 9(05).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 BANCO-NOME            PIC X(20).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 BANCO-VALOR           PIC 9(07)V99.
+
+       FD RELEXCSAL LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELEXCSAL.DAT".
+       01 REG-EXC-SAL.
+           02 EXCSAL-COD-DEP        PIC X(01).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 EXCSAL-COD-SEC        PIC X(01).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 EXCSAL-COD-VEN        PIC 9(05).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 EXCSAL-NOME           PIC X(20).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 EXCSAL-SAL-LIQ        PIC S9(07)V99.
+
+      *    INTERFACE COM A CONTABILIDADE
+       FD GLCONTAB LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "GLCONTAB.DAT".
+       01 REG-GLCONTAB.
+           02 GL-CONTA              PIC X(06).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 GL-DESCRICAO          PIC X(30).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 GL-DC                 PIC X(01).
+           02 FILLER                PIC X(02) VALUE SPACES.
+           02 GL-VALOR              PIC S9(12)V99.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ                  PIC X(03) VALUE "NAO".
+       77 FIM-TABCOM                PIC X(03) VALUE "NAO".
        77 PERMITE-ROD-DEP          PIC 9 VALUE 0.
        77 PERMITE-ROD-SEC          PIC 9 VALUE 0.
        77 CT-PAG                   PIC 99 VALUE ZEROS.
        77 CT-LIN                   PIC 99 VALUE 41.
-
-       77 WCOMISSAO                PIC 9999999V99 VALUE ZEROS. 
-       77 WSAL-LIQUIDO             PIC 9999999V99 VALUE ZEROS. 
-       77 WSAL-BRUTO               PIC 9999999V99 VALUE ZEROS. 
-
-       77 WDEPARTAMENTO            PIC X VALUE SPACE. 
+       77 CT-TAB-COMISSAO           PIC 9(02) VALUE ZEROS.
+       77 CT-TAXA-I                 PIC 9(02) VALUE 1.
+       77 CT-SAL-NEGATIVO           PIC 9(03) VALUE ZEROS.
+
+      *    ESTATISTICAS DE EXECUCAO
+       77 CT-LIDOS                  PIC 9(05) VALUE ZEROS.
+       77 CT-GRAVADOS               PIC 9(05) VALUE ZEROS.
+       77 W-DATA-ESTAT           PIC 9(08) VALUE ZEROS.
+       77 W-HORA-ESTAT           PIC 9(06) VALUE ZEROS.
+
+      *    FILE STATUS DOS ARQUIVOS
+       77 W-CADVEND-STATUS         PIC X(02) VALUE "00".
+       77 W-RELPAG-STATUS          PIC X(02) VALUE "00".
+       77 W-TABCOM-STATUS          PIC X(02) VALUE "00".
+       77 W-RELBANCO-STATUS        PIC X(02) VALUE "00".
+       77 W-RELEXCSAL-STATUS       PIC X(02) VALUE "00".
+       77 W-GLCONTAB-STATUS        PIC X(02) VALUE "00".
+
+      *    TOTAIS PARA A INTERFACE COM A CONTABILIDADE
+       77 WSAL-BRUTO-COMP          PIC 9(14)V99 VALUE ZEROES.
+       77 WDESC-COMP               PIC 9(12)V99 VALUE ZEROES.
+
+       77 WCOMISSAO                PIC 9999999V99 VALUE ZEROS.
+       77 WSAL-LIQUIDO              PIC S9999999V99 VALUE ZEROS.
+       77 WSAL-BRUTO               PIC 9999999V99 VALUE ZEROS.
+
+       77 WDEPARTAMENTO            PIC X VALUE SPACE.
        77 WSECAO                   PIC X VALUE SPACE.
-       77 WSAL-SEC                 PIC 9(09)V99 VALUE ZEROES.
-       77 WSAL-DEP                 PIC 9(12)V99 VALUE ZEROES.
+       77 WSAL-SEC                 PIC S9(09)V99 VALUE ZEROES.
+       77 WSAL-DEP                 PIC S9(12)V99 VALUE ZEROES.
+       77 WSAL-COMP                 PIC S9(14)V99 VALUE ZEROES.
+       77 W-TAXA-COMISSAO           PIC 9V999 VALUE ZEROS.
+       77 W-TAXA-ACHADA             PIC X(03) VALUE "NAO".
+
+       01 TAB-COMISSAO.
+           02 TAB-COMISSAO-OCR OCCURS 20 TIMES.
+               03 TC-LIMITE          PIC 9(07)V99.
+               03 TC-TAXA            PIC 9V999.
 
        01 CAB-TITULO.
            02 FILLER           PIC X(26) VALUE SPACES.
@@ -116,27 +199,70 @@
            02 FILLER           PIC X(01) VALUE SPACES.
            02 DESCONTO-REL     PIC ZZZZ9,99.
            02 FILLER           PIC X(01) VALUE SPACES.
-           02 SAL-LIQ-REL      PIC ZZZZZZ9,99.
-           02 FILLER           PIC X(05) VALUE SPACES.
+           02 SAL-LIQ-REL      PIC -ZZZZZZ9,99.
+           02 FILLER           PIC X(04) VALUE SPACES.
 
        01 RODAPE-SAL-SEC.
            02 FILLER           PIC X(19) VALUE "TOTAL DE SALÁRIOS ".
            02 FILLER           PIC X(12) VALUE "DA SEÇÃO: ".
-           02 SAL-SEC-REL      PIC 999999999,99.
-           02 FILLER           PIC X(38) VALUE SPACES.
+           02 SAL-SEC-REL      PIC -ZZZZZZZZ9,99.
+           02 FILLER           PIC X(37) VALUE SPACES.
 
        01 RODAPE-SAL-DEP.
            02 FILLER           PIC X(19) VALUE "TOTAL DE SALÁRIOS ".
            02 FILLER           PIC X(17) VALUE "DO DEPARTAMENTO: ".
-           02 SAL-DEP-REL     PIC 999999999999,99.
-           02 FILLER           PIC X(29) VALUE SPACES.
-           
+           02 SAL-DEP-REL     PIC -ZZZZZZZZZZZ9,99.
+           02 FILLER           PIC X(28) VALUE SPACES.
+
+       01 RODAPE-SAL-COMP.
+           02 FILLER           PIC X(19) VALUE "TOTAL DE SALÁRIOS ".
+           02 FILLER           PIC X(19) VALUE "DA COMPANHIA: ".
+           02 SAL-COMP-REL     PIC -ZZZZZZZZZZZZZ9,99.
+           02 FILLER           PIC X(24) VALUE SPACES.
+
+       01 RODAPE-SAL-NEG.
+           02 FILLER           PIC X(40) VALUE SPACES.
+           02 FILLER           PIC X(31) VALUE
+               "FOLHAS COM SALARIO NEGATIVO: ".
+           02 ROD-SAL-NEG-QTD  PIC ZZ9.
+           02 FILLER           PIC X(06) VALUE SPACES.
+
+       01 CAB-ESTAT-TIT.
+           02 FILLER PIC X(28) VALUE SPACES.
+           02 FILLER PIC X(24) VALUE
+               "ESTATISTICAS DE EXECUCAO".
+           02 FILLER PIC X(28) VALUE SPACES.
+
+       01 DET-ESTAT.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 ROT-ESTAT PIC X(30).
+           02 VAL-ESTAT PIC ZZZZZ9.
+           02 FILLER PIC X(34) VALUE SPACES.
+
+       01 DET-ESTAT-DATAHORA.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 VAR-ESTAT-DATA PIC 9(08).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "HORA: ".
+           02 VAR-ESTAT-HORA PIC 9(06).
+           02 FILLER PIC X(41) VALUE SPACES.
+
 
        PROCEDURE DIVISION. 
        PGM-EX06.
-           SORT TRAB ASCENDING KEY COD-DEP-TRAB, 
+           SORT TRAB ASCENDING KEY COD-DEP-TRAB,
                COD-SEC-TRAB, COD-VEN-TRAB
                USING CADVEND OUTPUT PROCEDURE ROT-SAI.
+      *    FILE STATUS DOS ARQUIVOS - CADVEND E LIDO
+      *    INTERNAMENTE PELO VERBO SORT (CLAUSULA USING); O STATUS E
+      *    VERIFICADO AQUI, APOS O SORT DEVOLVER O CONTROLE.
+           IF W-CADVEND-STATUS NOT EQUAL "00" AND
+              W-CADVEND-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE CADVEND - STATUS: "
+                   W-CADVEND-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
            STOP RUN.
                         
       *================================================================*      
@@ -149,44 +275,125 @@
       *================================================================*
        
        INICIO SECTION.
-           OPEN OUTPUT REL-PAG.
+           OPEN OUTPUT REL-PAG RELBANCO RELEXCSAL GLCONTAB.
+           PERFORM VERIFICA-ABERTURA.
+           ACCEPT W-DATA-ESTAT FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-ESTAT FROM TIME.
+           PERFORM LE-TAB-COMISSAO.
            PERFORM LEITURA.
-             
-      *================================================================* 
-        
+
+      *================================================================*
+
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA SECTION.
+           IF W-RELPAG-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR REL-PAG - STATUS: "
+                   W-RELPAG-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           IF W-RELBANCO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELBANCO - STATUS: "
+                   W-RELBANCO-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           IF W-RELEXCSAL-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELEXCSAL - STATUS: "
+                   W-RELEXCSAL-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           IF W-GLCONTAB-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR GLCONTAB - STATUS: "
+                   W-GLCONTAB-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+      *================================================================*
+
+       LE-TAB-COMISSAO SECTION.
+           OPEN INPUT TABCOM.
+           IF W-TABCOM-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR TABCOM - STATUS: "
+                   W-TABCOM-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-TABCOM.
+           PERFORM CARREGA-TAB-COMISSAO UNTIL FIM-TABCOM EQUAL "SIM".
+           CLOSE TABCOM.
+
+      *================================================================*
+
+       LEITURA-TABCOM SECTION.
+           READ TABCOM AT END MOVE "SIM" TO FIM-TABCOM.
+           IF FIM-TABCOM NOT EQUAL "SIM" AND
+              W-TABCOM-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA LEITURA DE TABCOM - STATUS: "
+                   W-TABCOM-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+      *================================================================*
+
+       CARREGA-TAB-COMISSAO SECTION.
+           ADD 1 TO CT-TAB-COMISSAO.
+           IF CT-TAB-COMISSAO GREATER THAN 20
+               DISPLAY "ERRO: TABCOM.DAT EXCEDE O LIMITE DE 20 FAIXAS"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           MOVE TABCOM-LIMITE TO TC-LIMITE (CT-TAB-COMISSAO).
+           MOVE TABCOM-TAXA TO TC-TAXA (CT-TAB-COMISSAO).
+           PERFORM LEITURA-TABCOM.
+
+      *================================================================*
+
        LEITURA SECTION.
            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
-            
-      *================================================================* 
-       
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
+      *    FILE STATUS DOS ARQUIVOS - TRAB E LIDO
+      *    INTERNAMENTE PELO VERBO RETURN (SORT); O STATUS EFETIVO DO
+      *    ARQUIVO DE ORIGEM E VERIFICADO JUNTO AO SORT, EM PGM-EX06.
+
+      *================================================================*
+
        PRINCIPAL SECTION.
            PERFORM CALCULO-SAL.
            PERFORM IMPRESSAO.
            PERFORM LEITURA.
-           
-      *================================================================* 
 
-       CALCULO-SAL SECTION.
+      *================================================================*
 
-      * CALCULO COMISSAO 
-           IF VENDA-TRAB NOT GREATER THAN 1000,00
-               MULTIPLY VENDA-TRAB BY 0,05 GIVING WCOMISSAO
+       CALCULO-SAL SECTION.
 
-           ELSE
-               IF VENDA-TRAB GREATER THAN 1000,00 AND 
-                  VENDA-TRAB NOT GREATER THAN 3000,00
-                   MULTIPLY VENDA-TRAB BY 0,10 GIVING WCOMISSAO
-                   
-               ELSE 
-                   MULTIPLY VENDA-TRAB BY 0,15 GIVING WCOMISSAO.
-
-      * CALCULO SALARIO BRUTO             
+      * CALCULO COMISSAO A PARTIR DA TABELA EXTERNA TABCOM.DAT
+           IF CT-TAB-COMISSAO EQUAL ZEROS
+               DISPLAY "ERRO: TABCOM.DAT NAO CARREGOU NENHUMA FAIXA"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           MOVE 1 TO CT-TAXA-I.
+           MOVE "NAO" TO W-TAXA-ACHADA.
+           PERFORM BUSCA-TAXA-COMISSAO UNTIL
+               CT-TAXA-I GREATER THAN CT-TAB-COMISSAO OR
+               W-TAXA-ACHADA EQUAL "SIM".
+           IF W-TAXA-ACHADA EQUAL "NAO"
+               MOVE TC-TAXA (CT-TAB-COMISSAO) TO W-TAXA-COMISSAO.
+           MULTIPLY VENDA-TRAB BY W-TAXA-COMISSAO GIVING WCOMISSAO.
+
+      * CALCULO SALARIO BRUTO
            ADD SALARIO-TRAB WCOMISSAO GIVING WSAL-BRUTO.
 
-      * CALCULO SALARIO LIQUIDO             
-           SUBTRACT WSAL-BRUTO FROM DESCONTO-TRAB GIVING WSAL-LIQUIDO.
+      * CALCULO SALARIO LIQUIDO (BRUTO MENOS DESCONTO)
+           SUBTRACT DESCONTO-TRAB FROM WSAL-BRUTO GIVING WSAL-LIQUIDO.
 
-      *================================================================* 
+      *================================================================*
+
+       BUSCA-TAXA-COMISSAO SECTION.
+           IF VENDA-TRAB NOT GREATER THAN TC-LIMITE (CT-TAXA-I)
+               MOVE TC-TAXA (CT-TAXA-I) TO W-TAXA-COMISSAO
+               MOVE "SIM" TO W-TAXA-ACHADA
+           ELSE
+               ADD 1 TO CT-TAXA-I.
+
+      *================================================================*
 
        IMPRESSAO SECTION.
            IF CT-LIN GREATER THAN 40
@@ -262,28 +469,149 @@
            MOVE DESCONTO-TRAB TO DESCONTO-REL.
            MOVE WSAL-LIQUIDO TO SAL-LIQ-REL.
            WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
+           IF W-RELPAG-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE REL-PAG - STATUS: "
+                   W-RELPAG-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           ADD 1 TO CT-GRAVADOS.
            ADD WSAL-LIQUIDO TO WSAL-SEC.
+           ADD WSAL-LIQUIDO TO WSAL-COMP.
+           ADD WSAL-BRUTO TO WSAL-BRUTO-COMP.
+           ADD DESCONTO-TRAB TO WDESC-COMP.
+           IF WSAL-LIQUIDO LESS THAN ZEROS
+               PERFORM IMP-EXC-SAL
+           ELSE
+               PERFORM IMP-BANCO.
+
+      *================================================================*
+
+       IMP-BANCO SECTION.
+           MOVE COD-VEN-TRAB TO BANCO-COD-VEN.
+           MOVE NOME-TRAB TO BANCO-NOME.
+           MOVE WSAL-LIQUIDO TO BANCO-VALOR.
+           WRITE REG-BANCO.
+           IF W-RELBANCO-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELBANCO - STATUS: "
+                   W-RELBANCO-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+
+      *================================================================*
+
+       IMP-EXC-SAL SECTION.
+           MOVE COD-DEP-TRAB TO EXCSAL-COD-DEP.
+           MOVE COD-SEC-TRAB TO EXCSAL-COD-SEC.
+           MOVE COD-VEN-TRAB TO EXCSAL-COD-VEN.
+           MOVE NOME-TRAB TO EXCSAL-NOME.
+           MOVE WSAL-LIQUIDO TO EXCSAL-SAL-LIQ.
+           WRITE REG-EXC-SAL.
+           IF W-RELEXCSAL-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELEXCSAL - STATUS: "
+                   W-RELEXCSAL-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN.
+           ADD 1 TO CT-SAL-NEGATIVO.
 
       *================================================================*     
        
        IMP-ROD-SAL-SEC SECTION.
-           MOVE WSAL-SEC TO SAL-SEC-REL.
-           WRITE REG-ATR FROM RODAPE-SAL-SEC 
-               AFTER ADVANCING 2 LINES
-           ADD WSAL-SEC TO WSAL-DEP.
-           MOVE ZEROS TO WSAL-SEC.
+           IF WSECAO NOT EQUAL SPACE
+               MOVE WSAL-SEC TO SAL-SEC-REL
+               WRITE REG-ATR FROM RODAPE-SAL-SEC
+                   AFTER ADVANCING 2 LINES
+               ADD WSAL-SEC TO WSAL-DEP
+               MOVE ZEROS TO WSAL-SEC
+           END-IF.
+
+      *================================================================*
 
-      *================================================================*     
-       
        IMP-ROD-SAL-DEP SECTION.
-           MOVE WSAL-DEP TO SAL-DEP-REL.
-           WRITE REG-ATR FROM RODAPE-SAL-DEP 
-               AFTER ADVANCING 1 LINE
-           MOVE ZEROS TO WSAL-DEP.
+           IF WDEPARTAMENTO NOT EQUAL SPACE
+               MOVE WSAL-DEP TO SAL-DEP-REL
+               WRITE REG-ATR FROM RODAPE-SAL-DEP
+                   AFTER ADVANCING 1 LINE
+               MOVE ZEROS TO WSAL-DEP
+           END-IF.
+
+      *================================================================*
+
+       IMP-ROD-SAL-COMP SECTION.
+           IF CT-GRAVADOS GREATER THAN ZEROS
+               MOVE WSAL-COMP TO SAL-COMP-REL
+               WRITE REG-ATR FROM RODAPE-SAL-COMP
+                   AFTER ADVANCING 2 LINES
+               MOVE CT-SAL-NEGATIVO TO ROD-SAL-NEG-QTD
+               WRITE REG-ATR FROM RODAPE-SAL-NEG AFTER ADVANCING 1 LINE
+           END-IF.
+
+      *================================================================*
+
+      *    INTERFACE COM A CONTABILIDADE
+       IMP-GLCONTAB SECTION.
+           IF CT-GRAVADOS GREATER THAN ZEROS
+               MOVE "411001" TO GL-CONTA
+               MOVE "FOLHA DE PAGAMENTO - SALARIO BRUTO" TO
+                   GL-DESCRICAO
+               MOVE "D" TO GL-DC
+               MOVE WSAL-BRUTO-COMP TO GL-VALOR
+               WRITE REG-GLCONTAB
+               IF W-GLCONTAB-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO NA GRAVACAO DE GLCONTAB - STATUS: "
+                       W-GLCONTAB-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE "211001" TO GL-CONTA
+               MOVE "DESCONTOS DA FOLHA A RECOLHER" TO GL-DESCRICAO
+               MOVE "C" TO GL-DC
+               MOVE WDESC-COMP TO GL-VALOR
+               WRITE REG-GLCONTAB
+               IF W-GLCONTAB-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO NA GRAVACAO DE GLCONTAB - STATUS: "
+                       W-GLCONTAB-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE "211002" TO GL-CONTA
+               MOVE "SALARIOS LIQUIDOS A PAGAR" TO GL-DESCRICAO
+               MOVE "C" TO GL-DC
+               MOVE WSAL-COMP TO GL-VALOR
+               WRITE REG-GLCONTAB
+               IF W-GLCONTAB-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO NA GRAVACAO DE GLCONTAB - STATUS: "
+                       W-GLCONTAB-STATUS
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *================================================================*
+
+       IMP-ESTATISTICAS SECTION.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-ESTAT-TIT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS LIDOS:" TO ROT-ESTAT.
+           MOVE CT-LIDOS TO VAL-ESTAT.
+           WRITE REG-ATR FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS GRAVADOS:" TO ROT-ESTAT.
+           MOVE CT-GRAVADOS TO VAL-ESTAT.
+           WRITE REG-ATR FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE W-DATA-ESTAT TO VAR-ESTAT-DATA.
+           MOVE W-HORA-ESTAT TO VAR-ESTAT-HORA.
+           WRITE REG-ATR FROM DET-ESTAT-DATAHORA AFTER ADVANCING 1 LINE.
 
       *================================================================*
 
        FIM SECTION.
-           CLOSE REL-PAG.
+           PERFORM IMP-ROD-SAL-SEC.
+           PERFORM IMP-ROD-SAL-DEP.
+           PERFORM IMP-ROD-SAL-COMP.
+           PERFORM IMP-GLCONTAB.
+           PERFORM IMP-ESTATISTICAS.
+           CLOSE REL-PAG RELBANCO RELEXCSAL GLCONTAB.
 
       *================================================================*     
\ No newline at end of file
