@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.             VALDATA.
+       AUTHOR.                 LUIZ HENRIQUE DE SANTANA.
+       INSTALLATION.           FATEC-SP.
+       DATE-WRITTEN.           04/11/2023.
+       DATE-COMPILED.
+       SECURITY.               APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.  SUBROTINA DE VALIDACAO DE DATA NO CALENDARIO
+      *          GREGORIANO (DIA, MES E ANO), CHAMADA POR FXC NO
+      *          LUGAR DO PROGRAMA ASSUMIR QUE OS CAMPOS DE DATA
+      *          LIDOS DO CADASTRO SAO SEMPRE VALIDOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           OBJECT-COMPUTER.    LG-PC.
+           SOURCE-COMPUTER.    LG-PC.
+           SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 WS-DATA-QUOC         PIC 9(04) VALUE ZEROS.
+           77 WS-DATA-RESTO-4      PIC 9(02) VALUE ZEROS.
+           77 WS-DATA-RESTO-100    PIC 9(02) VALUE ZEROS.
+           77 WS-DATA-RESTO-400    PIC 9(03) VALUE ZEROS.
+           77 WS-DATA-BISSEXTO     PIC X(03) VALUE "NAO".
+           77 WS-DATA-DIAS-MES     PIC 9(02) VALUE ZEROS.
+
+           01 TABELA-DIAS-MES.
+             02 DEF-DIAS-MES.
+               03 FILLER PIC 9(02) VALUE 31.
+               03 FILLER PIC 9(02) VALUE 28.
+               03 FILLER PIC 9(02) VALUE 31.
+               03 FILLER PIC 9(02) VALUE 30.
+               03 FILLER PIC 9(02) VALUE 31.
+               03 FILLER PIC 9(02) VALUE 30.
+               03 FILLER PIC 9(02) VALUE 31.
+               03 FILLER PIC 9(02) VALUE 31.
+               03 FILLER PIC 9(02) VALUE 30.
+               03 FILLER PIC 9(02) VALUE 31.
+               03 FILLER PIC 9(02) VALUE 30.
+               03 FILLER PIC 9(02) VALUE 31.
+
+           01 RED-TABELA-DIAS-MES REDEFINES TABELA-DIAS-MES.
+             02 DIAS-MES PIC 9(02) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+           01 LK-DATA-DD           PIC 9(02).
+           01 LK-DATA-MM           PIC 9(02).
+           01 LK-DATA-AAAA         PIC 9(04).
+           01 LK-DATA-VALIDA       PIC X(03).
+
+       PROCEDURE DIVISION USING LK-DATA-DD LK-DATA-MM LK-DATA-AAAA
+               LK-DATA-VALIDA.
+       VALIDA-DATA.
+           MOVE "SIM" TO LK-DATA-VALIDA.
+
+           IF LK-DATA-MM LESS THAN 1 OR LK-DATA-MM GREATER THAN 12
+               MOVE "NAO" TO LK-DATA-VALIDA
+           ELSE
+               MOVE DIAS-MES(LK-DATA-MM) TO WS-DATA-DIAS-MES
+               PERFORM VERIFICA-BISSEXTO
+               IF LK-DATA-MM EQUAL 2 AND WS-DATA-BISSEXTO EQUAL "SIM"
+                   MOVE 29 TO WS-DATA-DIAS-MES
+               END-IF
+               IF LK-DATA-DD LESS THAN 1 OR
+                  LK-DATA-DD GREATER THAN WS-DATA-DIAS-MES
+                   MOVE "NAO" TO LK-DATA-VALIDA
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       VERIFICA-BISSEXTO.
+           MOVE "NAO" TO WS-DATA-BISSEXTO.
+           DIVIDE LK-DATA-AAAA BY 4 GIVING WS-DATA-QUOC
+               REMAINDER WS-DATA-RESTO-4.
+           IF WS-DATA-RESTO-4 EQUAL ZEROS
+               DIVIDE LK-DATA-AAAA BY 100 GIVING WS-DATA-QUOC
+                   REMAINDER WS-DATA-RESTO-100
+               IF WS-DATA-RESTO-100 NOT EQUAL ZEROS
+                   MOVE "SIM" TO WS-DATA-BISSEXTO
+               ELSE
+                   DIVIDE LK-DATA-AAAA BY 400 GIVING WS-DATA-QUOC
+                       REMAINDER WS-DATA-RESTO-400
+                   IF WS-DATA-RESTO-400 EQUAL ZEROS
+                       MOVE "SIM" TO WS-DATA-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
