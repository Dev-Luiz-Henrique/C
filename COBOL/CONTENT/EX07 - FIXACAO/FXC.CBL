@@ -15,39 +15,62 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADENT ASSIGN TO DISK ORGANIZATION IS LINE
-               SEQUENTIAL.
-           SELECT RELSAI ASSIGN TO DISK.
+           SELECT CADCLI ASSIGN TO DISK ORGANIZATION IS LINE
+               SEQUENTIAL
+               FILE STATUS IS W-CADCLI-STATUS.
+           SELECT RELSAI ASSIGN TO DISK
+               FILE STATUS IS W-RELSAI-STATUS.
+           SELECT RELCSV ASSIGN TO DISK ORGANIZATION IS LINE
+               SEQUENTIAL
+               FILE STATUS IS W-RELCSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        
-       FD CADENT LABEL RECORD ARE STANDARD 
-           VALUE OF FILE-ID IS "CADENT.DAT".
-       
+       FD CADCLI LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+
            01 REG-ENT.
-             02 CPF-ENT           PIC 9(11).
-             02 RED-CPF-ENT REDEFINES CPF-ENT.
-               03 NUM-CPF         PIC 9(09).
-               03 DIGITOS-CPF     PIC 9(02).
-             02 NOME-CLIE-ENT     PIC X(30).
-             02 ESTADO-ENT        PIC X(02).
-             02 CIDADE-ENT        PIC X(30).
-             02 TELL-ENT          PIC 9(08).
-             02 DT-VISIT-ENT      PIC 9(08).
-             02 RED-DT-VISOT-ENT REDEFINES DT-VISIT-ENT.
-               03 DD-ENT          PIC 9(02).
-               03 MM-ENT          PIC 9(02).
-               03 AAAA-ENT        PIC 9(04).
-           
+           COPY CADCLI.
+
        FD RELSAI LABEL RECORD IS OMITTED.
-           01 REL-SAI PIC X(80).
+           01 REL-SAI PIC X(96).
+
+       FD RELCSV LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELSAI.CSV".
+           01 REG-CSV PIC X(120).
 
        WORKING-STORAGE SECTION.
            77 FIM-ARQ             PIC X(03) VALUE "NAO".
            77 CT-LIN              PIC 9(02) VALUE 41.
            77 CT-PAG              PIC 9(02) VALUE ZEROS.
            77 CT-CLIE             PIC 9(05) VALUE ZEROS.
+           77 WESTADO              PIC X(02) VALUE SPACES.
+           77 CT-CLIE-ESTADO       PIC 9(05) VALUE ZEROS.
+           77 CT-CPF-INVALIDO      PIC 9(05) VALUE ZEROS.
+           77 CT-DATA-INVALIDO     PIC 9(05) VALUE ZEROS.
+
+      *    ESTATISTICAS DE EXECUCAO
+           77 CT-LIDOS              PIC 9(05) VALUE ZEROS.
+           77 W-HORA-SISTEMA       PIC 9(06) VALUE ZEROS.
+
+      *    FILE STATUS DOS ARQUIVOS
+           77 W-CADCLI-STATUS      PIC X(02) VALUE "00".
+           77 W-RELSAI-STATUS      PIC X(02) VALUE "00".
+           77 W-RELCSV-STATUS      PIC X(02) VALUE "00".
+
+           77 W-CPF-VALIDO        PIC X(03) VALUE "SIM".
+           77 W-DATA-VALIDA       PIC X(03) VALUE "SIM".
+
+           01 W-DATA-HOJE.
+             02 W-HOJE-AAAA        PIC 9(04).
+             02 W-HOJE-MM          PIC 9(02).
+             02 W-HOJE-DD          PIC 9(02).
+           77 W-MESES-VISITA       PIC S9(05) VALUE ZEROS.
+
+           01 W-PARM-PERIODO.
+             02 W-PERIODO-INI    PIC 9(04).
+             02 W-PERIODO-FIM    PIC 9(04).
 
            01 CAB-01.
              02 FILLER PIC X(70) VALUE SPACES.
@@ -63,7 +86,7 @@
            01 CAB-03.
              02 FILLER PIC X(22) VALUE SPACES.
              02 FILLER PIC X(24) VALUE "CLIENTES NO PERIODO DE: ".
-             02 FILLER PIC X(11) VALUE "2010 A 2011".
+             02 VAR-PERIODO PIC X(11).
              02 FILLER PIC X(23) VALUE SPACES.
 
            01 CAB-04.
@@ -74,6 +97,8 @@
              02 FILLER PIC X(09) VALUE SPACES.
              02 FILLER PIC X(21) VALUE "DATA DA ULTIMA VISITA".
              02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(06) VALUE "STATUS".
 
            01 CAB-05.
              02 FILLER PIC X(58) VALUE SPACES.
@@ -95,6 +120,68 @@
                03 FILLER PIC XXX VALUE " / ".
                03 DET-AAAA PIC 9999.
              02 FILLER PIC X(03) VALUE SPACES.
+             02 DET-FLAG PIC X(16) VALUE SPACES.
+
+           01 EXCECAO-CPF.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(13) VALUE "CPF INVALIDO:".
+             02 FILLER PIC X(01) VALUE SPACES.
+             02 EXC-NOME PIC X(30).
+             02 FILLER PIC X(02) VALUE SPACES.
+             02 EXC-CPF-NUM PIC 999.999.999.
+             02 FILLER PIC X VALUE "/".
+             02 EXC-CPF-DIGITOS PIC 99.
+             02 FILLER PIC X(05) VALUE SPACES.
+
+           01 ROD-CPF-INVALIDO.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(26) VALUE "TOTAL DE CPF INVALIDOS:  ".
+             02 VAR-CPF-INVALIDO PIC 9999.
+             02 FILLER PIC X(46) VALUE SPACES.
+
+           01 EXCECAO-DATA.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(14) VALUE "DATA INVALIDA:".
+             02 FILLER PIC X(01) VALUE SPACES.
+             02 EXC-DATA-NOME PIC X(30).
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 EXC-DATA-DD PIC 99.
+             02 FILLER PIC XXX VALUE " / ".
+             02 EXC-DATA-MM PIC 99.
+             02 FILLER PIC XXX VALUE " / ".
+             02 EXC-DATA-AAAA PIC 9999.
+             02 FILLER PIC X(29) VALUE SPACES.
+
+           01 ROD-DATA-INVALIDO.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(27) VALUE "TOTAL DE DATAS INVALIDAS: ".
+             02 VAR-DATA-INVALIDO PIC 9999.
+             02 FILLER PIC X(45) VALUE SPACES.
+
+           01 CAB-ESTAT-TIT.
+             02 FILLER PIC X(36) VALUE SPACES.
+             02 FILLER PIC X(24) VALUE
+                "ESTATISTICAS DE EXECUCAO".
+             02 FILLER PIC X(36) VALUE SPACES.
+
+           01 DET-ESTAT.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 ROT-ESTAT PIC X(30).
+             02 VAL-ESTAT PIC ZZZZZ9.
+             02 FILLER PIC X(50) VALUE SPACES.
+
+           01 DET-ESTAT-DATAHORA.
+             02 FILLER PIC X(10) VALUE SPACES.
+             02 FILLER PIC X(06) VALUE "DATA: ".
+             02 VAR-ESTAT-DATA PIC 9(08).
+             02 FILLER PIC X(03) VALUE SPACES.
+             02 FILLER PIC X(06) VALUE "HORA: ".
+             02 VAR-ESTAT-HORA PIC 9(06).
+             02 FILLER PIC X(57) VALUE SPACES.
+
+           01 LINHA-CSV-AUX.
+             02 CSV-CPF          PIC 9(11).
+             02 CSV-DATA         PIC 9(08).
 
            01 ROD-01.
              02 FILLER PIC X(04) VALUE SPACES.
@@ -102,6 +189,15 @@
              02 VAR-CLIE PIC 9999.
              02 FILLER PIC X(53) VALUE SPACES.
 
+           01 ROD-ESTADO.
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(08) VALUE "ESTADO: ".
+             02 VAR-ESTADO PIC X(02).
+             02 FILLER PIC X(04) VALUE SPACES.
+             02 FILLER PIC X(19) VALUE "TOTAL DE CLIENTES: ".
+             02 VAR-CLIE-ESTADO PIC 9999.
+             02 FILLER PIC X(43) VALUE SPACES.
+
            01 TABELA-MESES.
              02 DEF-MESES.
                03 FILLER PIC X(09) VALUE "  JANEIRO".
@@ -128,19 +224,58 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADENT OUTPUT RELSAI.
+           OPEN INPUT CADCLI OUTPUT RELSAI RELCSV.
+           PERFORM VERIFICA-ABERTURA.
+           PERFORM OBTER-PARAMETROS.
            PERFORM LEITURA.
 
+      *    FILE STATUS DOS ARQUIVOS
+       VERIFICA-ABERTURA.
+           IF W-CADCLI-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR CADCLI - STATUS: "
+                   W-CADCLI-STATUS
+               STOP RUN.
+           IF W-RELSAI-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELSAI - STATUS: "
+                   W-RELSAI-STATUS
+               STOP RUN.
+           IF W-RELCSV-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO AO ABRIR RELCSV - STATUS: "
+                   W-RELCSV-STATUS
+               STOP RUN.
+
+       OBTER-PARAMETROS.
+           ACCEPT W-PARM-PERIODO FROM COMMAND-LINE.
+           IF W-PERIODO-INI EQUAL ZEROS AND W-PERIODO-FIM EQUAL ZEROS
+               MOVE 0000 TO W-PERIODO-INI
+               MOVE 9999 TO W-PERIODO-FIM.
+           STRING W-PERIODO-INI " A " W-PERIODO-FIM
+               DELIMITED BY SIZE INTO VAR-PERIODO.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-SISTEMA FROM TIME.
+
        LEITURA.
-           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
-       
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           IF W-CADCLI-STATUS NOT EQUAL "00" AND
+              W-CADCLI-STATUS NOT EQUAL "10"
+               DISPLAY "ERRO NA LEITURA DE CADCLI - STATUS: "
+                   W-CADCLI-STATUS
+               STOP RUN.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
+
        PRINCIPAL.
-           PERFORM IMPRESSAO.
+           IF AAAA-ENT NOT LESS W-PERIODO-INI AND
+              AAAA-ENT NOT GREATER W-PERIODO-FIM
+               PERFORM IMPRESSAO.
            PERFORM LEITURA.
 
        IMPRESSAO.
            IF CT-LIN GREATER THAN 40
                PERFORM CABECALHO.
+           IF ESTADO-ENT NOT EQUAL WESTADO
+               PERFORM IMP-ROD-ESTADO
+               MOVE ESTADO-ENT TO WESTADO.
            PERFORM IMP-DET.
 
        CABECALHO.
@@ -160,20 +295,119 @@
            WRITE REL-SAI.
 
        IMP-DET.
-           MOVE NOME-CLIE-ENT TO DET-NOME.
-           MOVE NUM-CPF TO DET-CPF-NUM.
-           MOVE DIGITOS-CPF TO DET-CPF-DIGITOS.
-           MOVE DD-ENT TO DET-DD.
-           MOVE MESES(MM-ENT) TO DET-MM.
-           MOVE AAAA-ENT TO DET-AAAA.
-           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.   
+           PERFORM VALIDA-CPF.
+           PERFORM VALIDA-DATA.
+           IF W-CPF-VALIDO EQUAL "NAO"
+               PERFORM IMP-EXCECAO-CPF
+           ELSE IF W-DATA-VALIDA EQUAL "NAO"
+               PERFORM IMP-EXCECAO-DATA
+           ELSE
+               MOVE NOME-CLIE-ENT TO DET-NOME
+               MOVE NUM-CPF TO DET-CPF-NUM
+               MOVE DIGITOS-CPF TO DET-CPF-DIGITOS
+               MOVE DD-ENT TO DET-DD
+               MOVE MESES(MM-ENT) TO DET-MM
+               MOVE AAAA-ENT TO DET-AAAA
+               PERFORM CALCULA-MESES-VISITA
+               MOVE SPACES TO DET-FLAG
+               IF W-MESES-VISITA NOT LESS THAN 12
+                   MOVE "SEM VISITA 12M+" TO DET-FLAG
+               END-IF
+               WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE
+               IF W-RELSAI-STATUS NOT EQUAL "00"
+                   DISPLAY "ERRO NA GRAVACAO DE RELSAI - STATUS: "
+                       W-RELSAI-STATUS
+                   STOP RUN
+               END-IF
+               ADD 1 TO CT-LIN
+               ADD 1 TO CT-CLIE
+               ADD 1 TO CT-CLIE-ESTADO
+               PERFORM IMP-CSV.
+
+      *    VALIDACAO DE CPF COMPARTILHADA COM EX02 (EM02) E EX04
+      *    (EM03)
+       VALIDA-CPF.
+           CALL "VALCPF" USING NUM-CPF DIGITOS-CPF W-CPF-VALIDO.
+
+      *    VALIDACAO DE DATA GREGORIANA, REUTILIZAVEL POR OUTROS
+      *    PROGRAMAS QUE VENHAM A USAR O CAMPO DT-VISIT-ENT
+       VALIDA-DATA.
+           CALL "VALDATA" USING DD-ENT MM-ENT AAAA-ENT W-DATA-VALIDA.
+
+       CALCULA-MESES-VISITA.
+           COMPUTE W-MESES-VISITA =
+               ((W-HOJE-AAAA - AAAA-ENT) * 12) + (W-HOJE-MM - MM-ENT).
+           IF W-HOJE-DD LESS THAN DD-ENT
+               SUBTRACT 1 FROM W-MESES-VISITA.
+
+       IMP-EXCECAO-CPF.
+           MOVE NOME-CLIE-ENT TO EXC-NOME.
+           MOVE NUM-CPF TO EXC-CPF-NUM.
+           MOVE DIGITOS-CPF TO EXC-CPF-DIGITOS.
+           WRITE REL-SAI FROM EXCECAO-CPF AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO CT-CPF-INVALIDO.
+
+       IMP-EXCECAO-DATA.
+           MOVE NOME-CLIE-ENT TO EXC-DATA-NOME.
+           MOVE DD-ENT TO EXC-DATA-DD.
+           MOVE MM-ENT TO EXC-DATA-MM.
+           MOVE AAAA-ENT TO EXC-DATA-AAAA.
+           WRITE REL-SAI FROM EXCECAO-DATA AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
-           ADD 1 TO CT-CLIE.
-           
+           ADD 1 TO CT-DATA-INVALIDO.
+
+       IMP-CSV.
+           MOVE CPF-ENT TO CSV-CPF.
+           MOVE DT-VISIT-ENT TO CSV-DATA.
+           MOVE SPACES TO REG-CSV.
+           STRING NOME-CLIE-ENT DELIMITED BY "  "
+                  "," DELIMITED BY SIZE
+                  CSV-CPF DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CIDADE-ENT DELIMITED BY "  "
+                  "," DELIMITED BY SIZE
+                  CSV-DATA DELIMITED BY SIZE
+               INTO REG-CSV.
+           WRITE REG-CSV.
+           IF W-RELCSV-STATUS NOT EQUAL "00"
+               DISPLAY "ERRO NA GRAVACAO DE RELCSV - STATUS: "
+                   W-RELCSV-STATUS
+               STOP RUN.
+
+       IMP-ROD-ESTADO.
+           IF WESTADO NOT EQUAL SPACES
+               MOVE WESTADO TO VAR-ESTADO
+               MOVE CT-CLIE-ESTADO TO VAR-CLIE-ESTADO
+               WRITE REL-SAI FROM ROD-ESTADO AFTER ADVANCING 2 LINES
+               ADD 2 TO CT-LIN
+               MOVE ZEROS TO CT-CLIE-ESTADO.
+
        RODAPE.
            MOVE CT-CLIE TO VAR-CLIE.
            WRITE REL-SAI FROM ROD-01 AFTER ADVANCING 3 LINE.
+           MOVE CT-CPF-INVALIDO TO VAR-CPF-INVALIDO.
+           WRITE REL-SAI FROM ROD-CPF-INVALIDO AFTER ADVANCING 1 LINE.
+           MOVE CT-DATA-INVALIDO TO VAR-DATA-INVALIDO.
+           WRITE REL-SAI FROM ROD-DATA-INVALIDO AFTER ADVANCING 1 LINE.
+
+       IMP-ESTATISTICAS.
+           MOVE SPACES TO REL-SAI.
+           WRITE REL-SAI AFTER ADVANCING 2 LINES.
+           WRITE REL-SAI FROM CAB-ESTAT-TIT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS LIDOS:" TO ROT-ESTAT.
+           MOVE CT-LIDOS TO VAL-ESTAT.
+           WRITE REL-SAI FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE "REGISTROS GRAVADOS:" TO ROT-ESTAT.
+           COMPUTE VAL-ESTAT = CT-CLIE + CT-CPF-INVALIDO
+               + CT-DATA-INVALIDO.
+           WRITE REL-SAI FROM DET-ESTAT AFTER ADVANCING 1 LINE.
+           MOVE W-DATA-HOJE TO VAR-ESTAT-DATA.
+           MOVE W-HORA-SISTEMA TO VAR-ESTAT-HORA.
+           WRITE REL-SAI FROM DET-ESTAT-DATAHORA AFTER ADVANCING 1 LINE.
 
        TERMINO.
+           PERFORM IMP-ROD-ESTADO.
            PERFORM RODAPE.
-           CLOSE CADENT RELSAI.
\ No newline at end of file
+           PERFORM IMP-ESTATISTICAS.
+           CLOSE CADCLI RELSAI RELCSV.
\ No newline at end of file
